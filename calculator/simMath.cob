@@ -5,45 +5,162 @@
       *REMARKS.    THIS IS AN INTERACTIVE PROGRAM THAT IS DESIGNED
       *            TO ILLUSTRATE THE USE OF COBOL.
       *            IT PERFORMS BASIC CALCULATIONS BASED ON USER INPUT.
-      *        compile with cobc -x -o simmath simMath.cob
+      *            NUM1/NUM2/RESULT/WS-MEMORY COPY THE SHARED
+      *            MONEY-FIELD PICTURE FROM Copybooks/money.cpy.
+      *        compile with (from the repo root) ->
+      *            cobc -x -o simmath -I Copybooks calculator/simMath.cob
        
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-LOG-FILE ASSIGN TO "calctransactions.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+           SELECT CALC-PARAM-FILE ASSIGN TO "calcparams.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CP-FILE-STATUS.
+
        DATA DIVISION.
-       
+       FILE SECTION.
+       FD  CALC-LOG-FILE.
+       01  CALC-LOG-RECORD PIC X(80).
+
+      *    ONE LINE PER UNATTENDED CALCULATION -- NUM1, OP, NUM2.
+       FD  CALC-PARAM-FILE.
+       01  CALC-PARAM-RECORD.
+           05 CP-NUM1 PIC 9(9)V99.
+           05 CP-OP   PIC X(2).
+           05 CP-NUM2 PIC 9(9)V99.
+
        WORKING-STORAGE SECTION.
        01  END-OF-SESSION-SWITCH PIC X VALUE "N".
-       01  NUM1 PIC 9(9)V99.
-       01  NUM2 PIC 9(9)V99.
-       01  RESULT PIC 9(9)V99.
-       01  OP PIC X VALUE "+".
-       
+       COPY 'money.cpy' REPLACING ==MONEY-LEVEL== BY ==01==
+           ==MONEY-FIELD== BY ==NUM1==.
+       COPY 'money.cpy' REPLACING ==MONEY-LEVEL== BY ==01==
+           ==MONEY-FIELD== BY ==NUM2==.
+       COPY 'money.cpy' REPLACING ==MONEY-LEVEL== BY ==01==
+           ==MONEY-FIELD== BY ==RESULT==.
+       01  OP PIC X(2) VALUE "+".
+       COPY 'money.cpy' REPLACING ==MONEY-LEVEL== BY ==01==
+           ==MONEY-FIELD== BY ==WS-MEMORY==.
+       01  WS-LOG-FILE-STATUS PIC X(2) VALUE "00".
+       01  WS-TIMESTAMP PIC X(26).
+       01  WS-LOG-LINE PIC X(80).
+       01  WS-CALC-ERROR PIC X(20) VALUE SPACES.
+       01  WS-RECALL-TARGET PIC X VALUE "1".
+       01  WS-CALC-PROMPT PIC X(60).
+       01  WS-CALC-NUM-BUFFER PIC X(18).
+       01  WS-AUDIT-PROGRAM PIC X(15) VALUE "CALCUL1".
+       01  WS-AUDIT-ACTION PIC X(40).
+       01  WS-CP-FILE-STATUS PIC X(2) VALUE "00".
+       01  WS-CP-EOF PIC X VALUE "N".
+       01  WS-BATCH-MODE PIC X VALUE "N".
+      *    NUMERIC-EDITED COPIES FOR THE STRING STATEMENTS BELOW --
+      *    NUM1/NUM2/RESULT ARE SIGNED (money.cpy) AND STRING COPIES A
+      *    SIGNED DISPLAY ITEM'S RAW OVERPUNCHED SIGN BYTE INSTEAD OF
+      *    RENDERING IT AS A VISIBLE "-", SO A SUBTRACTION WITH A
+      *    NEGATIVE RESULT WOULD CORRUPT THE LOG LINE UNLESS THE VALUE
+      *    IS MOVED THROUGH AN EDITED PICTURE FIRST.
+       01  WS-ED-NUM1   PIC -9(9).99.
+       01  WS-ED-NUM2   PIC -9(9).99.
+       01  WS-ED-RESULT PIC -9(9).99.
+
        PROCEDURE DIVISION.
-           PERFORM 000-USE-CALCULATOR
-               UNTIL END-OF-SESSION-SWITCH = "Y".
+           PERFORM 0050-CHECK-FOR-PARAM-FILE
+           IF WS-BATCH-MODE = "Y"
+               PERFORM 800-BATCH-MODE
+           ELSE
+               PERFORM 000-USE-CALCULATOR
+                   UNTIL END-OF-SESSION-SWITCH = "Y"
+           END-IF
            DISPLAY "END OF SESSION".
-           STOP RUN.
-       
+           GOBACK.
+
+      *    IF calcparams.dat IS PRESENT, THIS RUN IS UNATTENDED --
+      *    SKIP ALL THE ACCEPT PROMPTS AND PROCESS ITS RECORDS
+      *    INSTEAD OF WAITING FOR SOMEONE AT A TERMINAL.
+       0050-CHECK-FOR-PARAM-FILE.
+           OPEN INPUT CALC-PARAM-FILE
+           IF WS-CP-FILE-STATUS = "00"
+               MOVE "Y" TO WS-BATCH-MODE
+               DISPLAY "BATCH MODE: READING CALCULATIONS FROM "
+                   "calcparams.dat"
+           ELSE
+               MOVE "N" TO WS-BATCH-MODE
+           END-IF.
+
+       800-BATCH-MODE.
+           PERFORM UNTIL WS-CP-EOF = "Y"
+               READ CALC-PARAM-FILE
+                   AT END
+                       MOVE "Y" TO WS-CP-EOF
+                   NOT AT END
+                       MOVE CP-NUM1 TO NUM1
+                       MOVE CP-OP TO OP
+                       MOVE CP-NUM2 TO NUM2
+                       MOVE SPACES TO WS-CALC-ERROR
+                       EVALUATE OP
+                           WHEN "+" PERFORM 100-ADD
+                           WHEN "-" PERFORM 200-SUBTRACT
+                           WHEN "*" PERFORM 300-MULTIPLY
+                           WHEN "/" PERFORM 400-DIVIDE
+                           WHEN "%" PERFORM 450-MODULUS
+                           WHEN "^" PERFORM 460-EXPONENT
+                           WHEN OTHER
+                               DISPLAY "INVALID OPERATION IN "
+                                   "BATCH RECORD: " OP
+                       END-EVALUATE
+                       PERFORM 900-LOG-CALCULATION
+               END-READ
+           END-PERFORM
+           CLOSE CALC-PARAM-FILE.
+
        000-USE-CALCULATOR.
            DISPLAY "-------------------------------------------------"
            DISPLAY "TO END PROGRAM ENTER 000."
-           DISPLAY "PLEASE ENTER THE FIRST NUMBER: "
-           ACCEPT NUM1
+           MOVE "PLEASE ENTER THE FIRST NUMBER: " TO WS-CALC-PROMPT
+           CALL "NUMVALID" USING WS-CALC-PROMPT WS-CALC-NUM-BUFFER
+           MOVE WS-CALC-NUM-BUFFER TO NUM1
            IF NUM1 = 0
                MOVE "Y" TO END-OF-SESSION-SWITCH
            ELSE
-               DISPLAY "PLEASE ENTER THE SECOND NUMBER: "
-               ACCEPT NUM2
-               DISPLAY "PLEASE CHOOSE AN OPERATION '+', '-', '*', '/' "
+               DISPLAY "CHOOSE AN OPERATION '+' '-' '*' '/' '%' '^' "
+                   "OR A MEMORY FUNCTION 'M+' 'MR' 'MC': "
                ACCEPT OP
-               IF OP = "+"
-                   PERFORM 100-ADD
-               ELSE IF OP = "-"
-                   PERFORM 200-SUBTRACT
-               ELSE IF OP = "*"
-                   PERFORM 300-MULTIPLY
-               ELSE IF OP = "/"
-                   PERFORM 400-DIVIDE
+               MOVE SPACES TO WS-CALC-ERROR
+               IF OP = "M+"
+                   PERFORM 500-MEMORY-ADD
+               ELSE IF OP = "MR"
+                   PERFORM 600-MEMORY-RECALL
+               ELSE IF OP = "MC"
+                   PERFORM 700-MEMORY-CLEAR
                ELSE
-                   DISPLAY "INVALID OPERATION. TRY AGAIN."
+                   MOVE "PLEASE ENTER THE SECOND NUMBER: "
+                       TO WS-CALC-PROMPT
+                   CALL "NUMVALID" USING WS-CALC-PROMPT
+                       WS-CALC-NUM-BUFFER
+                   MOVE WS-CALC-NUM-BUFFER TO NUM2
+                   IF OP = "+"
+                       PERFORM 100-ADD
+                       PERFORM 900-LOG-CALCULATION
+                   ELSE IF OP = "-"
+                       PERFORM 200-SUBTRACT
+                       PERFORM 900-LOG-CALCULATION
+                   ELSE IF OP = "*"
+                       PERFORM 300-MULTIPLY
+                       PERFORM 900-LOG-CALCULATION
+                   ELSE IF OP = "/"
+                       PERFORM 400-DIVIDE
+                       PERFORM 900-LOG-CALCULATION
+                   ELSE IF OP = "%"
+                       PERFORM 450-MODULUS
+                       PERFORM 900-LOG-CALCULATION
+                   ELSE IF OP = "^"
+                       PERFORM 460-EXPONENT
+                       PERFORM 900-LOG-CALCULATION
+                   ELSE
+                       DISPLAY "INVALID OPERATION. TRY AGAIN."
+                   END-IF
                END-IF
            END-IF.
        
@@ -60,10 +177,80 @@
            DISPLAY "RESULT = " RESULT.
        
        400-DIVIDE.
+           MOVE SPACES TO WS-CALC-ERROR
            IF NUM2 = 0
                DISPLAY "ERROR: DIVISION BY ZERO."
+               MOVE "DIVISION BY ZERO" TO WS-CALC-ERROR
            ELSE
                COMPUTE RESULT ROUNDED = NUM1 / NUM2
                DISPLAY "RESULT = " RESULT
            END-IF.
+
+       450-MODULUS.
+           MOVE SPACES TO WS-CALC-ERROR
+           IF NUM2 = 0
+               DISPLAY "ERROR: MODULUS BY ZERO."
+               MOVE "MODULUS BY ZERO" TO WS-CALC-ERROR
+           ELSE
+               COMPUTE RESULT ROUNDED = FUNCTION MOD(NUM1, NUM2)
+               DISPLAY "RESULT = " RESULT
+           END-IF.
+
+       460-EXPONENT.
+           COMPUTE RESULT ROUNDED = NUM1 ** NUM2
+           DISPLAY "RESULT = " RESULT.
+
+       500-MEMORY-ADD.
+           MOVE RESULT TO WS-MEMORY
+           DISPLAY "MEMORY = " WS-MEMORY.
+
+       600-MEMORY-RECALL.
+           DISPLAY "RECALL MEMORY INTO NUM1 OR NUM2 (ENTER 1 OR 2): "
+           ACCEPT WS-RECALL-TARGET
+           IF WS-RECALL-TARGET = "2"
+               MOVE WS-MEMORY TO NUM2
+               DISPLAY "RECALLED FROM MEMORY INTO SECOND NUMBER = "
+                   NUM2
+           ELSE
+               MOVE WS-MEMORY TO NUM1
+               DISPLAY "RECALLED FROM MEMORY INTO FIRST NUMBER = "
+                   NUM1
+           END-IF.
+
+       700-MEMORY-CLEAR.
+           MOVE 0 TO WS-MEMORY
+           DISPLAY "MEMORY CLEARED.".
+
+       900-LOG-CALCULATION.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           OPEN EXTEND CALC-LOG-FILE
+           IF WS-LOG-FILE-STATUS NOT = "00"
+      *        LOG DOES NOT EXIST YET - CREATE IT, THEN RE-OPEN
+      *        FOR EXTEND SO THE FIRST ENTRY IS ACTUALLY WRITTEN.
+               OPEN OUTPUT CALC-LOG-FILE
+               CLOSE CALC-LOG-FILE
+               OPEN EXTEND CALC-LOG-FILE
+           END-IF
+           MOVE NUM1   TO WS-ED-NUM1
+           MOVE NUM2   TO WS-ED-NUM2
+           MOVE RESULT TO WS-ED-RESULT
+           MOVE SPACES TO WS-LOG-LINE
+           IF WS-CALC-ERROR = SPACES
+               STRING WS-TIMESTAMP(1:8) "-" WS-TIMESTAMP(9:6)
+                   "  " WS-ED-NUM1 " " OP " " WS-ED-NUM2 " = "
+                   WS-ED-RESULT
+                   DELIMITED BY SIZE INTO WS-LOG-LINE
+           ELSE
+               STRING WS-TIMESTAMP(1:8) "-" WS-TIMESTAMP(9:6)
+                   "  " WS-ED-NUM1 " " OP " " WS-ED-NUM2
+                   " = ERROR: " WS-CALC-ERROR
+                   DELIMITED BY SIZE INTO WS-LOG-LINE
+           END-IF
+           MOVE WS-LOG-LINE TO CALC-LOG-RECORD
+           WRITE CALC-LOG-RECORD
+           CLOSE CALC-LOG-FILE
+           MOVE SPACES TO WS-AUDIT-ACTION
+           STRING WS-ED-NUM1 " " OP " " WS-ED-NUM2 " = " WS-ED-RESULT
+               DELIMITED BY SIZE INTO WS-AUDIT-ACTION
+           CALL "AUDITLOG" USING WS-AUDIT-PROGRAM WS-AUDIT-ACTION.
        
\ No newline at end of file
