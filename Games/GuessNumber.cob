@@ -1,37 +1,204 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GuessNumberGame.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEADERBOARD-FILE ASSIGN TO "leaderboard.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LB-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  LEADERBOARD-FILE.
+       01  LEADERBOARD-RECORD.
+           05 LB-NAME          PIC X(15).
+           05 LB-TRIES         PIC 9(2).
+           05 LB-RESULT        PIC X(4).
+
        WORKING-STORAGE SECTION.
-       01  UserGuess pic 9(2).
-       01  SecretNum pic 9(2) VALUE 83.
+       01  UserGuess pic 9(3).
+       01  SecretNum pic 9(3).
        01  NumTries  pic 9(2) VALUE 0.
        01  MaxTries  pic 9(2) VALUE 5.
+       01  WS-RANGE-MAX      pic 9(3) VALUE 100.
+       01  WS-DIFFICULTY-CHOICE pic 9 VALUE 2.
+       01  WS-SEED           pic 9(4).
+       01  PlayerName        pic X(15).
+       01  WS-GAME-RESULT    pic X(4) VALUE SPACES.
+       01  WS-LB-FILE-STATUS pic X(2) VALUE "00".
+       01  WS-LB-EOF         pic X VALUE "N".
+       01  WS-LB-COUNT       pic 9(3) VALUE 0.
+       01  I                 pic 9(3).
+       01  J                 pic 9(3).
+       01  WS-SWAP-TRIES     pic 9(2).
+       01  WS-SWAP-NAME      pic X(15).
+       01  WS-SWAP-RESULT    pic X(4).
+       01  WS-GAP            pic 9(3).
+       01  WS-HINT           pic X(12).
+       01  WS-GUESS-PROMPT   pic X(60).
+       01  WS-GUESS-BUFFER   pic X(18).
+       01  WS-AUDIT-PROGRAM  pic X(15) VALUE "GUESSNUMBER".
+       01  WS-AUDIT-ACTION   pic X(40).
+
+       01  LEADERBOARD-TABLE.
+           05 LB-ENTRY OCCURS 50 TIMES.
+               10 LB-NAME-T    pic X(15).
+               10 LB-TRIES-T   pic 9(2).
+               10 LB-RESULT-T  pic X(4).
 
        PROCEDURE DIVISION.
            DISPLAY "Welcome to the Guess the Number Game!"
+           DISPLAY "ENTER YOUR NAME: "
+           ACCEPT PlayerName.
+           PERFORM 900-SHOW-LEADERBOARD.
+           PERFORM SELECT_DIFFICULTY.
+           PERFORM GENERATE_SECRET_NUMBER.
+           DISPLAY "Guess a number between 1 and " WS-RANGE-MAX.
            PERFORM GAME_LOOP.
+           IF UserGuess = SecretNum
+               MOVE "WIN" TO WS-GAME-RESULT
+           ELSE
+               MOVE "LOSS" TO WS-GAME-RESULT
+           END-IF.
+           PERFORM 950-SAVE-SCORE.
+           MOVE SPACES TO WS-AUDIT-ACTION
+           STRING "GAME " WS-GAME-RESULT " FOR " PlayerName
+               " IN " NumTries " TRIES"
+               DELIMITED BY SIZE INTO WS-AUDIT-ACTION
+           CALL "AUDITLOG" USING WS-AUDIT-PROGRAM WS-AUDIT-ACTION.
            DISPLAY "Game OVER!".
-           STOP RUN.
+           GOBACK.
+
+           SELECT_DIFFICULTY.
+           DISPLAY "SELECT DIFFICULTY:".
+           DISPLAY "1 = EASY   (1-50,  10 TRIES)".
+           DISPLAY "2 = MEDIUM (1-100,  7 TRIES)".
+           DISPLAY "3 = HARD   (1-200,  5 TRIES)".
+           ACCEPT WS-DIFFICULTY-CHOICE.
+           EVALUATE WS-DIFFICULTY-CHOICE
+               WHEN 1
+                   MOVE 50 TO WS-RANGE-MAX
+                   MOVE 10 TO MaxTries
+               WHEN 3
+                   MOVE 200 TO WS-RANGE-MAX
+                   MOVE 5 TO MaxTries
+               WHEN OTHER
+                   MOVE 100 TO WS-RANGE-MAX
+                   MOVE 7 TO MaxTries
+           END-EVALUATE.
+
+      *    SEEDS FUNCTION RANDOM FROM THE CLOCK SO SecretNum ISN'T THE
+      *    SAME EVERY RUN, THEN PICKS A NUMBER IN 1..WS-RANGE-MAX.
+           GENERATE_SECRET_NUMBER.
+           ACCEPT WS-SEED FROM TIME.
+           COMPUTE SecretNum =
+               FUNCTION INTEGER(FUNCTION RANDOM(WS-SEED)
+                   * WS-RANGE-MAX) + 1.
 
            GAME_LOOP.
-           PERFORM UNTIL NumTries >= MaxTries OR UserGuess = SecretNum 
-      
-           DISPLAY "Enter your guess (1-99): ".
-           ACCEPT UserGuess
+           PERFORM UNTIL NumTries >= MaxTries OR UserGuess = SecretNum
+
+           MOVE SPACES TO WS-GUESS-PROMPT
+           STRING "Enter your guess (1-" WS-RANGE-MAX "): "
+               DELIMITED BY SIZE INTO WS-GUESS-PROMPT
+           CALL "NUMVALID" USING WS-GUESS-PROMPT WS-GUESS-BUFFER
+           MOVE WS-GUESS-BUFFER TO UserGuess
            ADD 1 TO NumTries
-           IF UserGuess = SecretNum
-               DISPLAY "Contratulations! You have guess the num!"
-              
-           ELSE IF UserGuess > SecretNum
-               DISPLAY "Guess is to High!"
-           ELSE IF UserGuess < SecretNum
-               DISPLAY "Guess is to low!"
-           ELSE 
-               DISPLAY "TRY Again"
-           END-IF.
+           COMPUTE WS-GAP = FUNCTION ABS(UserGuess - SecretNum)
+           PERFORM GET_PROXIMITY_HINT
+           EVALUATE TRUE
+               WHEN UserGuess = SecretNum
+                   DISPLAY "Contratulations! You have guess the num!"
+               WHEN UserGuess > SecretNum
+                   DISPLAY "Guess is to High! (" WS-HINT ")"
+               WHEN UserGuess < SecretNum
+                   DISPLAY "Guess is to low! (" WS-HINT ")"
+               WHEN OTHER
+                   DISPLAY "TRY Again"
+           END-EVALUATE
            END-PERFORM.
-                   DISPLAY "Sorry, you've used all your tries."
-           STOP RUN.
+           IF UserGuess NOT = SecretNum
+               DISPLAY "Sorry, you've used all your tries."
+           END-IF.
+
+      *    SETS WS-HINT BASED ON HOW CLOSE WS-GAP IS TO SecretNum,
+      *    SCALED AGAINST WS-RANGE-MAX SO THE HINT MAKES SENSE
+      *    ACROSS ALL DIFFICULTY LEVELS.
+           GET_PROXIMITY_HINT.
+           EVALUATE TRUE
+               WHEN WS-GAP <= WS-RANGE-MAX * 5 / 100
+                   MOVE "VERY CLOSE" TO WS-HINT
+               WHEN WS-GAP <= WS-RANGE-MAX * 15 / 100
+                   MOVE "CLOSE" TO WS-HINT
+               WHEN WS-GAP <= WS-RANGE-MAX * 35 / 100
+                   MOVE "GETTING WARM" TO WS-HINT
+               WHEN OTHER
+                   MOVE "WAY OFF" TO WS-HINT
+           END-EVALUATE.
+
+      *    LOADS THE LEADERBOARD FILE INTO A TABLE, SORTS IT WINS
+      *    FIRST THEN FEWEST TRIES, AND DISPLAYS THE TOP 5 SCORES.
+           900-SHOW-LEADERBOARD.
+           MOVE 0 TO WS-LB-COUNT
+           MOVE "N" TO WS-LB-EOF
+           OPEN INPUT LEADERBOARD-FILE
+           IF WS-LB-FILE-STATUS = "00"
+               PERFORM UNTIL WS-LB-EOF = "Y"
+                   READ LEADERBOARD-FILE
+                       AT END
+                           MOVE "Y" TO WS-LB-EOF
+                       NOT AT END
+                           ADD 1 TO WS-LB-COUNT
+                           MOVE LB-NAME TO LB-NAME-T(WS-LB-COUNT)
+                           MOVE LB-TRIES TO LB-TRIES-T(WS-LB-COUNT)
+                           MOVE LB-RESULT TO LB-RESULT-T(WS-LB-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE LEADERBOARD-FILE
+           END-IF.
+           IF WS-LB-COUNT > 0
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > WS-LB-COUNT - 1
+                   PERFORM VARYING J FROM 1 BY 1
+                           UNTIL J > WS-LB-COUNT - I
+                       IF (LB-RESULT-T(J) = "LOSS" AND
+                               LB-RESULT-T(J + 1) = "WIN")
+                           OR (LB-RESULT-T(J) = LB-RESULT-T(J + 1)
+                               AND LB-TRIES-T(J) > LB-TRIES-T(J + 1))
+                           MOVE LB-NAME-T(J) TO WS-SWAP-NAME
+                           MOVE LB-TRIES-T(J) TO WS-SWAP-TRIES
+                           MOVE LB-RESULT-T(J) TO WS-SWAP-RESULT
+                           MOVE LB-NAME-T(J + 1) TO LB-NAME-T(J)
+                           MOVE LB-TRIES-T(J + 1) TO LB-TRIES-T(J)
+                           MOVE LB-RESULT-T(J + 1) TO LB-RESULT-T(J)
+                           MOVE WS-SWAP-NAME TO LB-NAME-T(J + 1)
+                           MOVE WS-SWAP-TRIES TO LB-TRIES-T(J + 1)
+                           MOVE WS-SWAP-RESULT TO LB-RESULT-T(J + 1)
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+               DISPLAY "----- TOP SCORES -----"
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > WS-LB-COUNT OR I > 5
+                   DISPLAY LB-NAME-T(I) "  TRIES=" LB-TRIES-T(I)
+                       "  " LB-RESULT-T(I)
+               END-PERFORM
+           END-IF.
+
+           950-SAVE-SCORE.
+           OPEN EXTEND LEADERBOARD-FILE
+           IF WS-LB-FILE-STATUS NOT = "00"
+      *        LEADERBOARD DOES NOT EXIST YET - CREATE IT, THEN
+      *        RE-OPEN FOR EXTEND SO THE FIRST ENTRY IS WRITTEN.
+               OPEN OUTPUT LEADERBOARD-FILE
+               CLOSE LEADERBOARD-FILE
+               OPEN EXTEND LEADERBOARD-FILE
+           END-IF
+           MOVE PlayerName TO LB-NAME
+           MOVE NumTries TO LB-TRIES
+           MOVE WS-GAME-RESULT TO LB-RESULT
+           WRITE LEADERBOARD-RECORD
+           CLOSE LEADERBOARD-FILE.
 
                   
