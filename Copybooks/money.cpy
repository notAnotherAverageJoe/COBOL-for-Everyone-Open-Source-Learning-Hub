@@ -0,0 +1,15 @@
+      *    SHARED MONEY PICTURE FOR CONSISTENT FINANCIAL PRECISION.
+      *    SIGNED, 9 WHOLE-DOLLAR DIGITS AND 2 DECIMAL CENTS -- THE
+      *    WIDEST PRECISION ALREADY IN USE ACROSS THE HUB'S FINANCIAL
+      *    PROGRAMS, SO A DOLLAR AMOUNT ROUNDS AND COMPARES THE SAME
+      *    WAY NO MATTER WHICH PROGRAM IS HOLDING IT.
+      *    COPY WITH REPLACING TO NAME THE FIELD AND SET ITS LEVEL,
+      *    E.G. FOR A TOP-LEVEL FIELD:
+      *        COPY 'money.cpy' REPLACING ==MONEY-LEVEL== BY ==01==
+      *            ==MONEY-FIELD== BY ==NUM1==.
+      *    OR A FIELD NESTED INSIDE A GROUP:
+      *        COPY 'money.cpy' REPLACING ==MONEY-LEVEL== BY ==05==
+      *            ==MONEY-FIELD== BY ==INVESTMENT-AMOUNT==.
+      *    COMPILE THE INCLUDING PROGRAM WITH -I Copybooks (OR THE
+      *    FULL PATH TO THIS DIRECTORY) SO THE COPY STATEMENT RESOLVES.
+       MONEY-LEVEL  MONEY-FIELD PIC S9(9)V99 VALUE ZERO.
