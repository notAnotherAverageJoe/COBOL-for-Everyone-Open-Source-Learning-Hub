@@ -0,0 +1,6 @@
+      *    SHARED CUSTOMER FIELDS FOR THE COPYBOOKS DEMO. CUSTOMER-ID
+      *    IS FILLED IN BY 0300-GENERATE-CUSTOMER-ID, NOT TYPED IN.
+       01  CUSTOMER-ID PIC X(6).
+       01  FIRST-NAME PIC X(15).
+       01  LAST-NAME PIC X(15).
+       01  AGE PIC 9(3).
