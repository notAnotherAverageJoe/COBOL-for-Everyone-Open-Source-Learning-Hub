@@ -3,41 +3,298 @@
       *COMPLETION DATE SEPTEMBER 25, 2024.
       *AUTHOR. Joseph Skokan.
       *REMARKS.    THIS IS AN INTERACTIVE PROGRAM THAT IS DESIGNED
-      *            TO ILLUSTRATE THE USE OF COBOL.  
+      *            TO ILLUSTRATE THE USE OF COBOL.
       *            THIS PROGRAM WILL SHOWS AN EXAMPLE OF COPYBOOKS USE
       *            WITHIN COBOL!
+      *            AN OPERATOR MUST SIGN ON (SEE Shared/signon.cob)
+      *            BEFORE ANY CUSTOMER MAINTENANCE FUNCTION IS
+      *            ALLOWED TO RUN.
       *    compile with ->  cobc -x -o main main.cob
       *    then run ./main
-      *     
+      *
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO "custmaster.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CM-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE.
+       01  CUSTOMER-MASTER-RECORD.
+           05 CM-ID            PIC X(6).
+           05 CM-FIRST-NAME    PIC X(15).
+           05 CM-LAST-NAME     PIC X(15).
+           05 CM-AGE           PIC 9(3).
+
        WORKING-STORAGE SECTION.
        01  CHOICE1 PIC X(1).
+       01  WS-CM-FILE-STATUS PIC X(2) VALUE "00".
+       01  WS-CM-EOF         PIC X    VALUE "N".
+       01  WS-CM-COUNT       PIC 9(6) VALUE 0.
+       01  WS-CM-MAX-ID      PIC 9(6) VALUE 0.
+       01  WS-CM-ID-NUM      PIC 9(6) VALUE 0.
+       01  WS-DUPLICATE-FOUND PIC X   VALUE "N".
+       01  WS-MAIN-CHOICE    PIC 9    VALUE 1.
+       01  WS-SEARCH-KEY     PIC X(15).
+       01  WS-FOUND-INDEX    PIC 9(6) VALUE 0.
+       01  WS-TABLE-INDEX    PIC 9(6).
+       01  WS-INQUIRY-CHOICE PIC X(1).
+       01  WS-SIGNON-RESULT  PIC X    VALUE "N".
+
+       01  CUSTOMER-TABLE.
+           05 CUSTOMER-ENTRY OCCURS 100 TIMES.
+               10 CT-ID          PIC X(6).
+               10 CT-FIRST-NAME  PIC X(15).
+               10 CT-LAST-NAME   PIC X(15).
+               10 CT-AGE         PIC 9(3).
 
        COPY 'dry.cpy'.
 
        PROCEDURE DIVISION.
       * Using customers from the dry.cpy file.
-           DISPLAY "Enter customers first name: ".
+           CALL "SIGNON" USING WS-SIGNON-RESULT.
+           IF WS-SIGNON-RESULT NOT = "Y"
+               GOBACK
+           END-IF.
+
+           PERFORM 0100-SHOW-EXISTING-CUSTOMERS.
+
+           DISPLAY "1 = ADD A NEW CUSTOMER".
+           DISPLAY "2 = SEARCH/UPDATE/DELETE A CUSTOMER BY ID".
+           ACCEPT WS-MAIN-CHOICE.
+
+           IF WS-MAIN-CHOICE = 2
+               PERFORM 0400-CUSTOMER-INQUIRY
+           ELSE
+               DISPLAY "Enter customers first name: "
+               ACCEPT FIRST-NAME
+               DISPLAY "Enter customers last name: "
+               ACCEPT LAST-NAME
+               DISPLAY "Enter customer age: "
+               ACCEPT AGE
+
+               PERFORM 0150-CHECK-DUPLICATE
+               IF WS-DUPLICATE-FOUND = "Y"
+                   DISPLAY "A CUSTOMER NAMED " FIRST-NAME " "
+                       LAST-NAME " ALREADY EXISTS. NO NEW RECORD"
+                       " CREATED."
+               ELSE
+                   PERFORM 0300-GENERATE-CUSTOMER-ID
+                   PERFORM 0200-SAVE-CUSTOMER
+                   DISPLAY "Customer Created! ID = " CUSTOMER-ID
+                   DISPLAY "Would you like to see the customers"
+                       " details? (Y/N)"
+                   ACCEPT CHOICE1
+                   IF CHOICE1 = 'Y'
+                        DISPLAY "Customer Info: "
+                        DISPLAY "Customer's ID: " CUSTOMER-ID
+                        DISPLAY "Customer's First Name: " FIRST-NAME
+                        DISPLAY "Customer's Last Name: " LAST-NAME
+                        DISPLAY "Customer's Age: " AGE
+                   ELSE
+                        DISPLAY "Have a nice day!"
+                   END-IF
+               END-IF
+           END-IF.
+
+
+
+           GOBACK.
+
+      *    LISTS EVERY CUSTOMER ALREADY SAVED IN custmaster.dat SO A
+      *    CUSTOMER CREATED IN AN EARLIER RUN IS STILL VISIBLE HERE.
+      *    ALSO TRACKS THE HIGHEST CUSTOMER-ID SEEN SO A NEW CUSTOMER
+      *    ID CAN BE GENERATED AS MAX-ID + 1 -- USING THE RECORD COUNT
+      *    INSTEAD WOULD COLLIDE WITH A SURVIVING CUSTOMER ONCE
+      *    0700-DELETE-CUSTOMER HAS REMOVED ANY RECORD.
+       0100-SHOW-EXISTING-CUSTOMERS.
+           MOVE "N" TO WS-CM-EOF
+           MOVE 0 TO WS-CM-COUNT
+           MOVE 0 TO WS-CM-MAX-ID
+           OPEN INPUT CUSTOMER-MASTER-FILE
+           IF WS-CM-FILE-STATUS = "00"
+               DISPLAY "EXISTING CUSTOMERS:"
+               PERFORM UNTIL WS-CM-EOF = "Y"
+                   READ CUSTOMER-MASTER-FILE
+                       AT END
+                           MOVE "Y" TO WS-CM-EOF
+                       NOT AT END
+                           ADD 1 TO WS-CM-COUNT
+                           MOVE CM-ID TO WS-CM-ID-NUM
+                           IF WS-CM-ID-NUM > WS-CM-MAX-ID
+                               MOVE WS-CM-ID-NUM TO WS-CM-MAX-ID
+                           END-IF
+                           DISPLAY "  " CM-ID "  " CM-FIRST-NAME
+                               " " CM-LAST-NAME "  AGE " CM-AGE
+                   END-READ
+               END-PERFORM
+               CLOSE CUSTOMER-MASTER-FILE
+           ELSE
+               DISPLAY "NO EXISTING CUSTOMERS ON FILE YET."
+           END-IF.
+
+      *    REJECTS A NEW CUSTOMER WHOSE FIRST/LAST NAME MATCHES ONE
+      *    ALREADY ON FILE, SO THE SAME PERSON CAN'T BE ADDED TWICE.
+       0150-CHECK-DUPLICATE.
+           MOVE "N" TO WS-CM-EOF
+           MOVE "N" TO WS-DUPLICATE-FOUND
+           OPEN INPUT CUSTOMER-MASTER-FILE
+           IF WS-CM-FILE-STATUS = "00"
+               PERFORM UNTIL WS-CM-EOF = "Y"
+                   READ CUSTOMER-MASTER-FILE
+                       AT END
+                           MOVE "Y" TO WS-CM-EOF
+                       NOT AT END
+                           IF CM-FIRST-NAME = FIRST-NAME
+                                   AND CM-LAST-NAME = LAST-NAME
+                               MOVE "Y" TO WS-DUPLICATE-FOUND
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CUSTOMER-MASTER-FILE
+           END-IF.
+
+      *    ASSIGNS THE NEXT CUSTOMER ID AS THE HIGHEST EXISTING
+      *    CUSTOMER-ID PLUS ONE, ZERO-PADDED TO SIX DIGITS.
+       0300-GENERATE-CUSTOMER-ID.
+           ADD 1 TO WS-CM-MAX-ID
+           MOVE WS-CM-MAX-ID TO CUSTOMER-ID.
+
+      *    APPENDS THE JUST-ENTERED CUSTOMER TO custmaster.dat SO IT
+      *    SURVIVES PAST THIS RUN.
+       0200-SAVE-CUSTOMER.
+           OPEN EXTEND CUSTOMER-MASTER-FILE
+           IF WS-CM-FILE-STATUS NOT = "00"
+      *        FILE DOES NOT EXIST YET - CREATE IT, THEN RE-OPEN FOR
+      *        EXTEND SO THE FIRST CUSTOMER IS ACTUALLY WRITTEN.
+               OPEN OUTPUT CUSTOMER-MASTER-FILE
+               CLOSE CUSTOMER-MASTER-FILE
+               OPEN EXTEND CUSTOMER-MASTER-FILE
+           END-IF
+           MOVE CUSTOMER-ID TO CM-ID
+           MOVE FIRST-NAME TO CM-FIRST-NAME
+           MOVE LAST-NAME TO CM-LAST-NAME
+           MOVE AGE TO CM-AGE
+           WRITE CUSTOMER-MASTER-RECORD
+           CLOSE CUSTOMER-MASTER-FILE.
+
+      *    LETS THE USER PULL UP A CUSTOMER CREATED IN ANY EARLIER
+      *    RUN BY ID, THEN EDIT THEIR NAME/AGE OR DELETE THE RECORD.
+      *    SINCE custmaster.dat IS LINE SEQUENTIAL (NOT INDEXED), THE
+      *    WHOLE FILE IS LOADED INTO CUSTOMER-TABLE, CHANGED IN
+      *    MEMORY, AND THEN THE ENTIRE FILE IS REWRITTEN FROM THE
+      *    TABLE -- THE SAME LOAD-INTO-A-TABLE APPROACH USED BY
+      *    GuessNumber.cob'S 900-SHOW-LEADERBOARD.
+       0400-CUSTOMER-INQUIRY.
+           PERFORM 0500-LOAD-CUSTOMER-TABLE
+           IF WS-CM-COUNT = 0
+               DISPLAY "NO CUSTOMERS ON FILE YET."
+           ELSE
+               DISPLAY "Enter the Customer ID to look up: "
+               ACCEPT WS-SEARCH-KEY(1:6)
+               PERFORM 0550-FIND-IN-TABLE
+               IF WS-FOUND-INDEX = 0
+                   DISPLAY "NO CUSTOMER FOUND WITH THAT ID."
+               ELSE
+                   DISPLAY "Customer's ID: "
+                       CT-ID(WS-FOUND-INDEX)
+                   DISPLAY "Customer's First Name: "
+                       CT-FIRST-NAME(WS-FOUND-INDEX)
+                   DISPLAY "Customer's Last Name: "
+                       CT-LAST-NAME(WS-FOUND-INDEX)
+                   DISPLAY "Customer's Age: "
+                       CT-AGE(WS-FOUND-INDEX)
+                   DISPLAY "E = EDIT, D = DELETE, ANY OTHER KEY ="
+                       " LEAVE UNCHANGED"
+                   ACCEPT WS-INQUIRY-CHOICE
+                   EVALUATE WS-INQUIRY-CHOICE
+                       WHEN "E" WHEN "e"
+                           PERFORM 0600-EDIT-CUSTOMER
+                           PERFORM 0650-REWRITE-CUSTOMER-FILE
+                           DISPLAY "CUSTOMER UPDATED."
+                       WHEN "D" WHEN "d"
+                           PERFORM 0700-DELETE-CUSTOMER
+                           PERFORM 0650-REWRITE-CUSTOMER-FILE
+                           DISPLAY "CUSTOMER DELETED."
+                       WHEN OTHER
+                           DISPLAY "NO CHANGES MADE."
+                   END-EVALUATE
+               END-IF
+           END-IF.
+
+      *    LOADS EVERY RECORD FROM custmaster.dat INTO CUSTOMER-TABLE
+      *    SO IT CAN BE SEARCHED, EDITED OR DELETED IN MEMORY.
+       0500-LOAD-CUSTOMER-TABLE.
+           MOVE "N" TO WS-CM-EOF
+           MOVE 0 TO WS-CM-COUNT
+           OPEN INPUT CUSTOMER-MASTER-FILE
+           IF WS-CM-FILE-STATUS = "00"
+               PERFORM UNTIL WS-CM-EOF = "Y" OR WS-CM-COUNT = 100
+                   READ CUSTOMER-MASTER-FILE
+                       AT END
+                           MOVE "Y" TO WS-CM-EOF
+                       NOT AT END
+                           ADD 1 TO WS-CM-COUNT
+                           MOVE CM-ID TO CT-ID(WS-CM-COUNT)
+                           MOVE CM-FIRST-NAME
+                               TO CT-FIRST-NAME(WS-CM-COUNT)
+                           MOVE CM-LAST-NAME
+                               TO CT-LAST-NAME(WS-CM-COUNT)
+                           MOVE CM-AGE TO CT-AGE(WS-CM-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE CUSTOMER-MASTER-FILE
+           END-IF.
+
+      *    SEARCHES CUSTOMER-TABLE FOR WS-SEARCH-KEY(1:6) AS A
+      *    CUSTOMER ID. LEAVES WS-FOUND-INDEX = 0 IF NOT FOUND.
+       0550-FIND-IN-TABLE.
+           MOVE 0 TO WS-FOUND-INDEX
+           PERFORM VARYING WS-TABLE-INDEX FROM 1 BY 1
+                   UNTIL WS-TABLE-INDEX > WS-CM-COUNT
+               IF CT-ID(WS-TABLE-INDEX) = WS-SEARCH-KEY(1:6)
+                   MOVE WS-TABLE-INDEX TO WS-FOUND-INDEX
+               END-IF
+           END-PERFORM.
+
+      *    PROMPTS FOR NEW FIRST/LAST NAME AND AGE AND OVERWRITES THE
+      *    MATCHED TABLE ENTRY. THE CUSTOMER ID ITSELF NEVER CHANGES.
+       0600-EDIT-CUSTOMER.
+           DISPLAY "Enter new first name: ".
            ACCEPT FIRST-NAME.
-           DISPLAY "Enter customers last name: ".
+           DISPLAY "Enter new last name: ".
            ACCEPT LAST-NAME.
-           DISPLAY "Enter customer age: ".
+           DISPLAY "Enter new age: ".
            ACCEPT AGE.
+           MOVE FIRST-NAME TO CT-FIRST-NAME(WS-FOUND-INDEX)
+           MOVE LAST-NAME TO CT-LAST-NAME(WS-FOUND-INDEX)
+           MOVE AGE TO CT-AGE(WS-FOUND-INDEX).
 
-           DISPLAY "Customer Created!".
-           DISPLAY "Would you like to see the customers details? (Y/N)".
-           ACCEPT CHOICE1.
-           IF CHOICE1 = 'Y'
-                DISPLAY "Customer Info: "
-                DISPLAY "Customer's First Name: " FIRST-NAME
-                DISPLAY "Customer's Last Name: " LAST-NAME
-                DISPLAY "Customer's Age: " AGE 
-           ELSE
-                DISPLAY "Have a nice day!"
-           END-IF.
-     
-             
-          
-           STOP RUN.
+      *    REMOVES THE MATCHED TABLE ENTRY BY SHIFTING EVERY LATER
+      *    ENTRY DOWN ONE SLOT AND SHRINKING THE COUNT.
+       0700-DELETE-CUSTOMER.
+           PERFORM VARYING WS-TABLE-INDEX FROM WS-FOUND-INDEX BY 1
+                   UNTIL WS-TABLE-INDEX >= WS-CM-COUNT
+               MOVE CUSTOMER-ENTRY(WS-TABLE-INDEX + 1)
+                   TO CUSTOMER-ENTRY(WS-TABLE-INDEX)
+           END-PERFORM
+           SUBTRACT 1 FROM WS-CM-COUNT.
+
+      *    REPLACES custmaster.dat WITH EXACTLY WHAT'S CURRENTLY IN
+      *    CUSTOMER-TABLE, SINCE A LINE SEQUENTIAL FILE HAS NO
+      *    IN-PLACE REWRITE-BY-KEY.
+       0650-REWRITE-CUSTOMER-FILE.
+           OPEN OUTPUT CUSTOMER-MASTER-FILE
+           PERFORM VARYING WS-TABLE-INDEX FROM 1 BY 1
+                   UNTIL WS-TABLE-INDEX > WS-CM-COUNT
+               MOVE CT-ID(WS-TABLE-INDEX) TO CM-ID
+               MOVE CT-FIRST-NAME(WS-TABLE-INDEX) TO CM-FIRST-NAME
+               MOVE CT-LAST-NAME(WS-TABLE-INDEX) TO CM-LAST-NAME
+               MOVE CT-AGE(WS-TABLE-INDEX) TO CM-AGE
+               WRITE CUSTOMER-MASTER-RECORD
+           END-PERFORM
+           CLOSE CUSTOMER-MASTER-FILE.
 
