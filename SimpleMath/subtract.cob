@@ -1,22 +1,46 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Subtracting.
+      *REMARKS.    STARTS FROM AN OPENING BALANCE AND APPLIES A
+      *            SEQUENCE OF WITHDRAWALS AS A SIMPLE CHECKBOOK
+      *            REGISTER, DISPLAYING THE RUNNING BALANCE AFTER
+      *            EACH ONE. get_num1/get_num2/result ARE ALL
+      *            UNSIGNED, SO A WITHDRAWAL THAT WOULD TAKE THE
+      *            BALANCE NEGATIVE IS FLAGGED AND REJECTED INSTEAD
+      *            OF BEING SILENTLY SUBTRACTED.
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  get_num1 PIC 9(3).
        01  get_num2 PIC 9(3).
        01  result  PIC 9(3).
+       01  WS-DONE-SWITCH PIC X VALUE "N".
 
        PROCEDURE DIVISION.
-           DISPLAY "Please enter the first number: "
+           DISPLAY "Please enter the opening balance: "
            ACCEPT get_num1.
-           DISPLAY "Thank you! Now choose the second number: "
-           ACCEPT get_num2.
-
-           SUBTRACT get_num2 FROM get_num1 GIVING result.
-           DISPLAY "First number - second number = " result.
+           MOVE get_num1 TO result.
+           DISPLAY "Starting balance = " result.
+           DISPLAY "Enter withdrawal amounts one at a time. ENTER "
+               "000 TO STOP."
+           PERFORM UNTIL WS-DONE-SWITCH = "Y"
+               DISPLAY "Enter a withdrawal amount: "
+               ACCEPT get_num2
+               IF get_num2 = 0
+                   MOVE "Y" TO WS-DONE-SWITCH
+               ELSE
+                   IF get_num2 > result
+                       DISPLAY "WITHDRAWAL OF " get_num2
+                           " WOULD OVERDRAW THE ACCOUNT. "
+                           "WITHDRAWAL REJECTED."
+                   ELSE
+                       SUBTRACT get_num2 FROM result
+                       DISPLAY "BALANCE AFTER WITHDRAWAL = " result
+                   END-IF
+               END-IF
+           END-PERFORM.
+           DISPLAY "FINAL BALANCE = " result.
            STOP RUN.
 
       *        cobc -x -o subtract subtract.cob
       *        ./subtract
-      *
\ No newline at end of file
+      *
