@@ -1,12 +1,52 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EVENorODD.
+      *REMARKS.    CLASSIFIES A NUMBER AS EVEN OR ODD VIA FUNCTION MOD.
+      *            ALSO SUPPORTS A BATCH MODE THAT READS A FILE OF
+      *            NUMBERS, CLASSIFIES EACH ONE, AND PRINTS A SUMMARY
+      *            REPORT OF HOW MANY FELL INTO EACH BUCKET.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-FILE ASSIGN TO "evenoddbatch.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-FILE.
+       01  BATCH-RECORD        PIC 9(6).
+
        WORKING-STORAGE SECTION.
 
        01  number-to-check     PIC 9(6).
+       01  WS-MODE-CHOICE      PIC X VALUE "I".
+       01  WS-BATCH-FILE-STATUS PIC X(2) VALUE "00".
+       01  WS-EOF              PIC X VALUE "N".
+       01  WS-EVEN-COUNT       PIC 9(5) VALUE 0.
+       01  WS-ODD-COUNT        PIC 9(5) VALUE 0.
+      *    HOLDS THE ACTUAL NUMBERS CLASSIFIED INTO EACH BUCKET SO
+      *    0290-PRINT-SUMMARY CAN LIST THEM, NOT JUST COUNT THEM.
+       01  WS-EVEN-LIST.
+           05 WS-EVEN-ENTRY    OCCURS 100 TIMES PIC 9(6).
+       01  WS-ODD-LIST.
+           05 WS-ODD-ENTRY     OCCURS 100 TIMES PIC 9(6).
+       01  WS-EVEN-IDX         PIC 9(3) VALUE 0.
+       01  WS-ODD-IDX          PIC 9(3) VALUE 0.
 
        PROCEDURE DIVISION.
+       0000-MAIN.
+           DISPLAY "RUN IN (I)NTERACTIVE OR (B)ATCH MODE? "
+           ACCEPT WS-MODE-CHOICE
+           MOVE FUNCTION UPPER-CASE(WS-MODE-CHOICE) TO WS-MODE-CHOICE
+           IF WS-MODE-CHOICE = "B"
+               PERFORM 0200-BATCH-MODE
+           ELSE
+               PERFORM 0100-INTERACTIVE-MODE
+           END-IF
+           STOP RUN.
+
+       0100-INTERACTIVE-MODE.
            DISPLAY "Please enter the number to be checked: ".
            ACCEPT number-to-check.
            IF FUNCTION MOD(number-to-check 2) = 0
@@ -15,4 +55,57 @@
                DISPLAY number-to-check " is an Odd Number!"
            END-IF.
 
-           STOP RUN.
+      *    READS evenoddbatch.dat, ONE NUMBER PER LINE, CLASSIFYING
+      *    EACH ONE AND TALLYING THE RUNNING EVEN/ODD COUNTS.
+       0200-BATCH-MODE.
+           OPEN INPUT BATCH-FILE
+           IF WS-BATCH-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: UNABLE TO OPEN " "evenoddbatch.dat" ", "
+                   "STATUS = " WS-BATCH-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ BATCH-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           MOVE BATCH-RECORD TO number-to-check
+                           PERFORM 0250-CLASSIFY-VALUE
+                   END-READ
+               END-PERFORM
+               CLOSE BATCH-FILE
+               PERFORM 0290-PRINT-SUMMARY
+           END-IF.
+
+       0250-CLASSIFY-VALUE.
+           IF FUNCTION MOD(number-to-check 2) = 0
+               ADD 1 TO WS-EVEN-COUNT
+               DISPLAY number-to-check " is an Even Number!"
+               IF WS-EVEN-COUNT <= 100
+                   MOVE number-to-check TO WS-EVEN-ENTRY(WS-EVEN-COUNT)
+               END-IF
+           ELSE
+               ADD 1 TO WS-ODD-COUNT
+               DISPLAY number-to-check " is an Odd Number!"
+               IF WS-ODD-COUNT <= 100
+                   MOVE number-to-check TO WS-ODD-ENTRY(WS-ODD-COUNT)
+               END-IF
+           END-IF.
+
+       0290-PRINT-SUMMARY.
+           DISPLAY " "
+           DISPLAY "----- EVEN/ODD SUMMARY -----"
+           DISPLAY "EVEN COUNT: " WS-EVEN-COUNT
+           DISPLAY "ODD COUNT:  " WS-ODD-COUNT
+           DISPLAY "EVEN NUMBERS:"
+           PERFORM VARYING WS-EVEN-IDX FROM 1 BY 1
+                   UNTIL WS-EVEN-IDX > WS-EVEN-COUNT
+                       OR WS-EVEN-IDX > 100
+               DISPLAY "  " WS-EVEN-ENTRY(WS-EVEN-IDX)
+           END-PERFORM
+           DISPLAY "ODD NUMBERS:"
+           PERFORM VARYING WS-ODD-IDX FROM 1 BY 1
+                   UNTIL WS-ODD-IDX > WS-ODD-COUNT
+                       OR WS-ODD-IDX > 100
+               DISPLAY "  " WS-ODD-ENTRY(WS-ODD-IDX)
+           END-PERFORM.
