@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAINMENU.
+      *REMARKS.    FRONT-END MENU FOR THE WHOLE TEACHING HUB. EACH
+      *            MODULE BELOW IS CALLED BY NAME INSTEAD OF BEING
+      *            COMPILED AND RUN SEPARATELY.
+      *    EACH MODULE MUST BE COMPILED AS A CALLABLE MODULE AND
+      *    PLACED SOMEWHERE ON COB_LIBRARY_PATH, E.G.:
+      *        cobc -m -o PrintFile.so "Files IO/readfiles.cob"
+      *    THEN COMPILE AND RUN THIS MENU WITH ->
+      *        cobc -x -o mainmenu mainmenu.cob
+      *        ./mainmenu
+      *    EVERY MODULE RUN TO COMPLETION IS APPENDED TO
+      *    learnerprogress.dat AS LEARNER ID / MODULE / TIMESTAMP SO
+      *    INSTRUCTORS CAN SEE WHAT EACH LEARNER HAS ACTUALLY WORKED
+      *    THROUGH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROGRESS-FILE ASSIGN TO "learnerprogress.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PROGRESS-FILE.
+       01  PROGRESS-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MENU-CHOICE PIC 99 VALUE 0.
+       01  WS-LEARNER-ID PIC X(15).
+       01  WS-MODULE-NAME PIC X(20).
+       01  WS-LOG-FILE-STATUS PIC X(2) VALUE "00".
+       01  WS-TIMESTAMP PIC X(26).
+       01  WS-LOG-LINE PIC X(80).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           DISPLAY "ENTER YOUR LEARNER ID: "
+           ACCEPT WS-LEARNER-ID
+           PERFORM UNTIL WS-MENU-CHOICE = 99
+               PERFORM 0100-SHOW-MENU
+               ACCEPT WS-MENU-CHOICE
+               PERFORM 0200-RUN-CHOICE
+           END-PERFORM
+           DISPLAY "GOODBYE!"
+           GOBACK.
+
+       0100-SHOW-MENU.
+           DISPLAY "--------------------------------------------------"
+           DISPLAY "COBOL TEACHING HUB - CHOOSE A MODULE TO RUN"
+           DISPLAY "--------------------------------------------------"
+           DISPLAY " 1 = PrintFile          (employee payroll register)"
+           DISPLAY " 2 = EvalUse            (evaluate/branch demo)"
+           DISPLAY " 3 = TableExample       (one-dimensional table)"
+           DISPLAY " 4 = TABLESONE          (student marks gradebook)"
+           DISPLAY " 5 = BUDGET-PLANNER     (monthly budget planner)"
+           DISPLAY " 6 = FVearning          (future value / interest)"
+           DISPLAY " 7 = NamesProgram       (guestbook greeting)"
+           DISPLAY " 8 = CALCUL1            (calculator)"
+           DISPLAY " 9 = GetAgeProgram      (membership age lookup)"
+           DISPLAY "10 = GuessNumberGame    (number guessing game)"
+           DISPLAY "11 = FizzBuzzProgram    (fizzbuzz report)"
+           DISPLAY "12 = COPYBOOKS          (customer master demo)"
+           DISPLAY "99 = EXIT"
+           DISPLAY "Enter your choice: ".
+
+       0200-RUN-CHOICE.
+           EVALUATE WS-MENU-CHOICE
+               WHEN 1
+                   CALL "PrintFile"
+                   MOVE "PrintFile" TO WS-MODULE-NAME
+                   PERFORM 0900-LOG-PROGRESS
+               WHEN 2
+                   CALL "EvalUse"
+                   MOVE "EvalUse" TO WS-MODULE-NAME
+                   PERFORM 0900-LOG-PROGRESS
+               WHEN 3
+                   CALL "TableExample"
+                   MOVE "TableExample" TO WS-MODULE-NAME
+                   PERFORM 0900-LOG-PROGRESS
+               WHEN 4
+                   CALL "TABLESONE"
+                   MOVE "TABLESONE" TO WS-MODULE-NAME
+                   PERFORM 0900-LOG-PROGRESS
+               WHEN 5
+                   CALL "BUDGET-PLANNER"
+                   MOVE "BUDGET-PLANNER" TO WS-MODULE-NAME
+                   PERFORM 0900-LOG-PROGRESS
+               WHEN 6
+                   CALL "FVearning"
+                   MOVE "FVearning" TO WS-MODULE-NAME
+                   PERFORM 0900-LOG-PROGRESS
+               WHEN 7
+                   CALL "NamesProgram"
+                   MOVE "NamesProgram" TO WS-MODULE-NAME
+                   PERFORM 0900-LOG-PROGRESS
+               WHEN 8
+                   CALL "CALCUL1"
+                   MOVE "CALCUL1" TO WS-MODULE-NAME
+                   PERFORM 0900-LOG-PROGRESS
+               WHEN 9
+                   CALL "GetAgeProgram"
+                   MOVE "GetAgeProgram" TO WS-MODULE-NAME
+                   PERFORM 0900-LOG-PROGRESS
+               WHEN 10
+                   CALL "GuessNumberGame"
+                   MOVE "GuessNumberGame" TO WS-MODULE-NAME
+                   PERFORM 0900-LOG-PROGRESS
+               WHEN 11
+                   CALL "FizzBuzzProgram"
+                   MOVE "FizzBuzzProgram" TO WS-MODULE-NAME
+                   PERFORM 0900-LOG-PROGRESS
+               WHEN 12
+                   CALL "COPYBOOKS"
+                   MOVE "COPYBOOKS" TO WS-MODULE-NAME
+                   PERFORM 0900-LOG-PROGRESS
+               WHEN 99
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "INVALID CHOICE. TRY AGAIN."
+           END-EVALUATE.
+
+       0900-LOG-PROGRESS.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           OPEN EXTEND PROGRESS-FILE
+           IF WS-LOG-FILE-STATUS NOT = "00"
+      *        LOG DOES NOT EXIST YET - CREATE IT, THEN RE-OPEN
+      *        FOR EXTEND SO THE FIRST ENTRY IS ACTUALLY WRITTEN.
+               OPEN OUTPUT PROGRESS-FILE
+               CLOSE PROGRESS-FILE
+               OPEN EXTEND PROGRESS-FILE
+           END-IF
+           MOVE SPACES TO WS-LOG-LINE
+           STRING WS-TIMESTAMP(1:8) "-" WS-TIMESTAMP(9:6)
+               "  LEARNER=" WS-LEARNER-ID
+               "  MODULE=" WS-MODULE-NAME
+               DELIMITED BY SIZE INTO WS-LOG-LINE
+           MOVE WS-LOG-LINE TO PROGRESS-RECORD
+           WRITE PROGRESS-RECORD
+           CLOSE PROGRESS-FILE.
