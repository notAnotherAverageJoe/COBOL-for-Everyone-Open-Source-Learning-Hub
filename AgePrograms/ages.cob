@@ -1,25 +1,140 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GetAgeProgram.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MEMBERSHIP-FILE ASSIGN TO "membership.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MEM-FILE-STATUS.
+           SELECT SIGNIN-LOG-FILE ASSIGN TO "signinlog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  MEMBERSHIP-FILE.
+       01  MEMBERSHIP-RECORD.
+           05 MEM-ID              PIC X(6).
+           05 MEM-NAME             PIC X(20).
+           05 MEM-DOB              PIC X(8).
+
+       FD  SIGNIN-LOG-FILE.
+       01  SIGNIN-LOG-RECORD      PIC X(100).
+
        WORKING-STORAGE SECTION.
-      * PIC 9(#) tells cobol that it will get a number with a max of. 
-      * 3 digits.                                           
+      * PIC 9(#) tells cobol that it will get a number with a max of.
+      * 3 digits.
        01  get_age PIC 9(3).
-         
+
+       01  WS-MEM-FILE-STATUS     PIC X(2) VALUE "00".
+       01  WS-LOG-FILE-STATUS     PIC X(2) VALUE "00".
+       01  WS-EOF                 PIC X VALUE "N".
+       01  WS-FOUND               PIC X VALUE "N".
+      *    THE PATRON MAY BE LOOKED UP BY MEMBER ID OR BY NAME, SO THE
+      *    ACCEPT GOES INTO A BUFFER WIDE ENOUGH FOR EITHER; WS-SEARCH-ID
+      *    IS THEN FILLED IN FOR THE ID COMPARISON AND THE LOG LINE.
+       01  WS-SEARCH-INPUT        PIC X(20) VALUE SPACES.
+       01  WS-SEARCH-ID           PIC X(6).
+       01  WS-MEMBER-NAME         PIC X(20).
+       01  WS-MEMBER-DOB          PIC X(8).
+       01  WS-TODAY                PIC 9(8).
+       01  WS-DOB-YEAR             PIC 9(4).
+       01  WS-DOB-MONTH-DAY        PIC 9(4).
+       01  WS-TODAY-YEAR           PIC 9(4).
+       01  WS-TODAY-MONTH-DAY      PIC 9(4).
+       01  WS-DECISION            PIC X(40) VALUE SPACES.
+       01  WS-TIMESTAMP           PIC X(26).
+       01  WS-LOG-LINE            PIC X(100).
 
        PROCEDURE DIVISION.
-           DISPLAY "Please enter your age! --> ".
-           ACCEPT get_age.
-      *    A Simple if else section.
-           IF get_age > 21
-               DISPLAY "Come on in! Get Yourself a DRINK."
-           ELSE IF get_age >= 18
-               DISPLAY "You can enter the club, but no drinking!"
+           DISPLAY "PLEASE ENTER YOUR MEMBER ID OR NAME: ".
+           ACCEPT WS-SEARCH-INPUT.
+           MOVE WS-SEARCH-INPUT(1:6) TO WS-SEARCH-ID
+           PERFORM 100-LOOKUP-MEMBER.
+           IF WS-FOUND = "Y"
+               PERFORM 200-CALCULATE-AGE-FROM-DOB
+      *        A Simple if else section.
+               IF get_age > 21
+                   DISPLAY "Come on in! Get Yourself a DRINK."
+                   MOVE "ADMITTED - OF DRINKING AGE" TO WS-DECISION
+               ELSE IF get_age >= 18
+                   DISPLAY "You can enter the club, but no drinking!"
+                   MOVE "ADMITTED - NO ALCOHOL" TO WS-DECISION
+               ELSE
+                   DISPLAY "You are too young to enter the club."
+                   MOVE "TURNED AWAY - UNDERAGE" TO WS-DECISION
+               END-IF
            ELSE
-               DISPLAY "You are too young to enter the club."
+               DISPLAY "MEMBER ID NOT FOUND. ENTRY DENIED."
+               MOVE "TURNED AWAY - NOT A MEMBER" TO WS-DECISION
            END-IF.
-      *    small quirk here, hit the return key adter STOP RUN. 
-      *    ages.cob:23: warning: line not terminated by a newline 
+           PERFORM 900-LOG-ENTRY.
+      *    small quirk here, hit the return key adter STOP RUN.
+      *    ages.cob:23: warning: line not terminated by a newline
       *    [-Wothers] Had this error because of it
-           STOP RUN.
+           GOBACK.
+
+      *    LOOKS THE PATRON UP BY MEMBER ID OR, IF WHAT WAS TYPED DOESN'T
+      *    MATCH AN ID, BY NAME -- SO A PATRON WHO DOESN'T KNOW THEIR
+      *    MEMBER ID CAN STILL BE FOUND.
+       100-LOOKUP-MEMBER.
+           MOVE "N" TO WS-EOF
+           MOVE "N" TO WS-FOUND
+           OPEN INPUT MEMBERSHIP-FILE
+           IF WS-MEM-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING MEMBERSHIP FILE, STATUS = "
+                   WS-MEM-FILE-STATUS
+           ELSE
+               PERFORM UNTIL WS-EOF = "Y" OR WS-FOUND = "Y"
+                   READ MEMBERSHIP-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           IF MEM-ID = WS-SEARCH-ID
+                               OR FUNCTION TRIM(MEM-NAME) =
+                                   FUNCTION TRIM(WS-SEARCH-INPUT)
+                               MOVE "Y" TO WS-FOUND
+                               MOVE MEM-ID TO WS-SEARCH-ID
+                               MOVE MEM-NAME TO WS-MEMBER-NAME
+                               MOVE MEM-DOB TO WS-MEMBER-DOB
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MEMBERSHIP-FILE
+           END-IF.
+
+      *    COMPUTES THE PATRON'S CURRENT AGE FROM THE VERIFIED
+      *    MEM-DOB ON FILE (YYYYMMDD) INSTEAD OF A SELF-REPORTED
+      *    AGE, SUBTRACTING ONE MORE YEAR IF THIS YEAR'S BIRTHDAY
+      *    HASN'T HAPPENED YET.
+       200-CALCULATE-AGE-FROM-DOB.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           MOVE WS-MEMBER-DOB(1:4) TO WS-DOB-YEAR
+           MOVE WS-MEMBER-DOB(5:4) TO WS-DOB-MONTH-DAY
+           MOVE WS-TODAY(1:4) TO WS-TODAY-YEAR
+           MOVE WS-TODAY(5:4) TO WS-TODAY-MONTH-DAY
+           COMPUTE get_age = WS-TODAY-YEAR - WS-DOB-YEAR
+           IF WS-TODAY-MONTH-DAY < WS-DOB-MONTH-DAY
+               SUBTRACT 1 FROM get_age
+           END-IF.
+
+       900-LOG-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           OPEN EXTEND SIGNIN-LOG-FILE
+           IF WS-LOG-FILE-STATUS NOT = "00"
+      *        LOG DOES NOT EXIST YET - CREATE IT, THEN RE-OPEN
+      *        FOR EXTEND SO THE FIRST ENTRY IS ACTUALLY WRITTEN.
+               OPEN OUTPUT SIGNIN-LOG-FILE
+               CLOSE SIGNIN-LOG-FILE
+               OPEN EXTEND SIGNIN-LOG-FILE
+           END-IF
+           MOVE SPACES TO WS-LOG-LINE
+           STRING WS-TIMESTAMP(1:8) "-" WS-TIMESTAMP(9:6)
+               "  ID=" WS-SEARCH-ID
+               "  NAME=" WS-MEMBER-NAME
+               "  " WS-DECISION
+               DELIMITED BY SIZE INTO WS-LOG-LINE
+           MOVE WS-LOG-LINE TO SIGNIN-LOG-RECORD
+           WRITE SIGNIN-LOG-RECORD
+           CLOSE SIGNIN-LOG-FILE.
