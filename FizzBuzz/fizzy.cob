@@ -1,29 +1,171 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FizzBuzzProgram.
-       
+
+      *    THE DIVISOR/WORD PAIRS ARE NOW LOADED AT RUNTIME FROM
+      *    fizzrules.dat SO A NEW RULE SET (E.G. 7 -> "BANG!") IS A
+      *    DATA CHANGE, NOT A CODE CHANGE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RULES-FILE ASSIGN TO "fizzrules.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RULES-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "fizzbuzzreport.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RULES-FILE.
+       01  RULES-RECORD.
+           05 RR-DIVISOR       PIC 9(3).
+           05 RR-WORD          PIC X(10).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD       PIC X(60).
+
        WORKING-STORAGE SECTION.
        01  fizz_total PIC 9(4).
+       01  WS-START-VALUE PIC 9(4).
        01  i          PIC 9(4).
-       
+
+       01  WS-RULES-FILE-STATUS PIC X(2) VALUE "00".
+       01  WS-RULES-EOF         PIC X    VALUE "N".
+       01  WS-RULE-COUNT        PIC 9(2) VALUE 0.
+       01  WS-MATCHED-ANY-RULE  PIC X    VALUE "N".
+       01  R                    PIC 9(2).
+       01  WS-LINE-BUFFER       PIC X(60).
+       01  WS-LINE-PTR          PIC 9(3).
+       01  WS-REPORT-FILE-STATUS PIC X(2) VALUE "00".
+       01  WS-COUNT-SINGLE      PIC 9(6) VALUE 0.
+       01  WS-COUNT-COMBO       PIC 9(6) VALUE 0.
+       01  WS-COUNT-PLAIN       PIC 9(6) VALUE 0.
+       01  WS-RULES-MATCHED     PIC 9(2) VALUE 0.
+       01  WS-REPORT-LINE       PIC X(60).
+
+       01  FIZZ-RULES.
+           05 FIZZ-RULE OCCURS 10 TIMES.
+               10 FR-DIVISOR    PIC 9(3).
+               10 FR-WORD       PIC X(10).
+
        PROCEDURE DIVISION.
-           DISPLAY "Enter the number for FizzBuzz! "
+           PERFORM 0050-LOAD-RULES-FROM-FILE
+           DISPLAY "Enter the starting number (blank/0 for 1): "
+           ACCEPT WS-START-VALUE.
+           DISPLAY "Enter the ending number for FizzBuzz! "
            ACCEPT fizz_total.
-       
-           IF fizz_total IS NUMERIC
-               PERFORM VARYING i FROM 1 BY 1 UNTIL i > fizz_total
-                   IF FUNCTION MOD(i 3) = 0 AND FUNCTION MOD(i 5) = 0
-                       DISPLAY "FIZZBUZZ!"
-                   ELSE IF FUNCTION MOD(i 3) = 0
-                       DISPLAY "FIZZ!"
-                   ELSE IF FUNCTION MOD(i 5) = 0
-                       DISPLAY "BUZZ!"
-                   ELSE
-                       DISPLAY i
-                   END-IF
+
+           IF WS-START-VALUE = 0
+               MOVE 1 TO WS-START-VALUE
+           END-IF
+
+           IF fizz_total IS NUMERIC AND WS-START-VALUE IS NUMERIC
+                   AND fizz_total >= WS-START-VALUE
+               PERFORM 0200-OPEN-REPORT
+               PERFORM VARYING i FROM WS-START-VALUE BY 1
+                       UNTIL i > fizz_total
+                   PERFORM 0100-APPLY-RULES
                END-PERFORM
+               PERFORM 0250-CLOSE-REPORT
            ELSE
-               DISPLAY "Invalid input. Please enter a numeric value."
+               DISPLAY "Invalid input. Ending number must be numeric "
+                   "and not less than the starting number."
            END-IF
-           STOP RUN.
-       
\ No newline at end of file
+           GOBACK.
+
+      *    READS DIVISOR/WORD PAIRS FROM fizzrules.dat INTO
+      *    FIZZ-RULES. IF THE FILE DOESN'T EXIST YET, CREATES IT
+      *    WITH THE CLASSIC 3 -> FIZZ! / 5 -> BUZZ! RULES SO THE
+      *    PROGRAM STILL RUNS OUT OF THE BOX.
+       0050-LOAD-RULES-FROM-FILE.
+           OPEN INPUT RULES-FILE
+           IF WS-RULES-FILE-STATUS NOT = "00"
+               OPEN OUTPUT RULES-FILE
+               MOVE 3 TO RR-DIVISOR
+               MOVE "FIZZ!" TO RR-WORD
+               WRITE RULES-RECORD
+               MOVE 5 TO RR-DIVISOR
+               MOVE "BUZZ!" TO RR-WORD
+               WRITE RULES-RECORD
+               CLOSE RULES-FILE
+               OPEN INPUT RULES-FILE
+           END-IF
+           PERFORM UNTIL WS-RULES-EOF = "Y" OR WS-RULE-COUNT = 10
+               READ RULES-FILE
+                   AT END
+                       MOVE "Y" TO WS-RULES-EOF
+                   NOT AT END
+                       ADD 1 TO WS-RULE-COUNT
+                       MOVE RR-DIVISOR TO FR-DIVISOR(WS-RULE-COUNT)
+                       MOVE RR-WORD TO FR-WORD(WS-RULE-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE RULES-FILE.
+
+      *    APPLIES EVERY RULE WHOSE DIVISOR EVENLY DIVIDES i, IN
+      *    TABLE ORDER (SO A 3/5 RULE SET STILL PRINTS "FIZZBUZZ!"
+      *    FOR MULTIPLES OF 15), FALLING BACK TO THE PLAIN NUMBER
+      *    WHEN NO RULE MATCHES. EACH LINE IS ALSO WRITTEN TO THE
+      *    REPORT FILE AND TALLIED FOR THE TRAILER.
+       0100-APPLY-RULES.
+           MOVE SPACES TO WS-LINE-BUFFER
+           MOVE 1 TO WS-LINE-PTR
+           MOVE "N" TO WS-MATCHED-ANY-RULE
+           MOVE 0 TO WS-RULES-MATCHED
+           PERFORM VARYING R FROM 1 BY 1 UNTIL R > WS-RULE-COUNT
+               IF FUNCTION MOD(i FR-DIVISOR(R)) = 0
+                   IF WS-MATCHED-ANY-RULE = "Y"
+                       STRING " " DELIMITED BY SIZE
+                           INTO WS-LINE-BUFFER
+                           WITH POINTER WS-LINE-PTR
+                   END-IF
+                   STRING FR-WORD(R) DELIMITED BY SPACE
+                       INTO WS-LINE-BUFFER
+                       WITH POINTER WS-LINE-PTR
+                   MOVE "Y" TO WS-MATCHED-ANY-RULE
+                   ADD 1 TO WS-RULES-MATCHED
+               END-IF
+           END-PERFORM
+           EVALUATE TRUE
+               WHEN WS-RULES-MATCHED = 0
+                   MOVE i TO WS-LINE-BUFFER
+                   ADD 1 TO WS-COUNT-PLAIN
+               WHEN WS-RULES-MATCHED = 1
+                   ADD 1 TO WS-COUNT-SINGLE
+               WHEN OTHER
+                   ADD 1 TO WS-COUNT-COMBO
+           END-EVALUATE
+           DISPLAY FUNCTION TRIM(WS-LINE-BUFFER)
+           MOVE FUNCTION TRIM(WS-LINE-BUFFER) TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+
+       0200-OPEN-REPORT.
+           OPEN OUTPUT REPORT-FILE
+           MOVE 0 TO WS-COUNT-SINGLE
+           MOVE 0 TO WS-COUNT-COMBO
+           MOVE 0 TO WS-COUNT-PLAIN
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "FIZZBUZZ RUN FROM " WS-START-VALUE " TO " fizz_total
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           MOVE WS-REPORT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+
+       0250-CLOSE-REPORT.
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "SINGLE-RULE LINES: " WS-COUNT-SINGLE
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           MOVE WS-REPORT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "COMBO-RULE LINES:  " WS-COUNT-COMBO
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           MOVE WS-REPORT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "PLAIN NUMBER LINES: " WS-COUNT-PLAIN
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           MOVE WS-REPORT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           CLOSE REPORT-FILE.
