@@ -3,29 +3,146 @@
       *COMPLETION DATE OCTOBER 7, 2024.
       *AUTHOR. Joseph Skokan.
       *REMARKS.    THIS IS AN INTERACTIVE PROGRAM THAT IS DESIGNED
-      *            TO ILLUSTRATE THE USE OF COBOL.  
+      *            TO ILLUSTRATE THE USE OF COBOL.
       *            THIS PROGRAM WILL SHOWS AN EXAMPLE OF EVALUATE USES
+      *            IT ALSO SUPPORTS A BATCH MODE THAT READS A FILE OF
+      *            FOUR-DIGIT VALUES AND SUMMARIZES HOW MANY FELL INTO
+      *            EACH BUCKET.
       *    compile with ->  cobc -x -o eval evaluateUses.cob
       *    then run ./eval
-      *     
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-FILE ASSIGN TO "evalbatch.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-FILE-STATUS.
+           SELECT LOG-FILE ASSIGN TO "evaluse.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-FILE.
+       01  BATCH-RECORD        PIC X(4).
+
+       FD  LOG-FILE.
+       01  LOG-RECORD          PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01  INPUT-COMPARE PIC X(4).
+       01  INPUT-COMPARE       PIC X(4).
+       01  WS-MODE-CHOICE      PIC X VALUE "I".
+       01  WS-BATCH-FILE-STATUS PIC X(2) VALUE "00".
+       01  WS-LOG-FILE-STATUS  PIC X(2) VALUE "00".
+       01  WS-EOF              PIC X VALUE "N".
+       01  WS-LOG-BRANCH       PIC X(40) VALUE SPACES.
+       01  WS-TIMESTAMP        PIC X(26).
+       01  WS-LOG-LINE         PIC X(80).
+       01  WS-AUDIT-PROGRAM    PIC X(15) VALUE "EVALUSE".
+       01  WS-AUDIT-ACTION     PIC X(40).
+
+       01  BUCKET-COUNTS.
+           05 WS-COUNT-1000    PIC 9(5) VALUE 0.
+           05 WS-COUNT-2000    PIC 9(5) VALUE 0.
+           05 WS-COUNT-3000    PIC 9(5) VALUE 0.
+           05 WS-COUNT-OTHER   PIC 9(5) VALUE 0.
+
        PROCEDURE DIVISION.
+       0000-MAIN.
+           DISPLAY "RUN IN (I)NTERACTIVE OR (B)ATCH MODE? "
+           ACCEPT WS-MODE-CHOICE
+           MOVE FUNCTION UPPER-CASE(WS-MODE-CHOICE) TO WS-MODE-CHOICE
+           IF WS-MODE-CHOICE = "B"
+               PERFORM 0200-BATCH-MODE
+           ELSE
+               PERFORM 0100-INTERACTIVE-MODE
+           END-IF
+           GOBACK.
+
+       0100-INTERACTIVE-MODE.
            DISPLAY "ENTER A FOUR DIGIT VALUE: ".
            ACCEPT INPUT-COMPARE.
-          
+
            EVALUATE TRUE
                WHEN INPUT-COMPARE = 1000
                    DISPLAY "Value is 1000 is a Solid number"
+                   MOVE "WHEN 1000" TO WS-LOG-BRANCH
                WHEN INPUT-COMPARE = 2000
                    DISPLAY "Value is 2000 is better than 1000!"
+                   MOVE "WHEN 2000" TO WS-LOG-BRANCH
                WHEN INPUT-COMPARE = 3000
                    DISPLAY "Value is 3000 wow 3000 is the best so far"
+                   MOVE "WHEN 3000" TO WS-LOG-BRANCH
+               WHEN OTHER
+                   DISPLAY "Value is " INPUT-COMPARE
+                   MOVE "WHEN OTHER" TO WS-LOG-BRANCH
+           END-EVALUATE
+           PERFORM 0900-LOG-EVALUATION.
+
+       0200-BATCH-MODE.
+           OPEN INPUT BATCH-FILE
+           IF WS-BATCH-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: UNABLE TO OPEN " "evalbatch.dat" ", "
+                   "STATUS = " WS-BATCH-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ BATCH-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           MOVE BATCH-RECORD TO INPUT-COMPARE
+                           PERFORM 0250-TALLY-VALUE
+                   END-READ
+               END-PERFORM
+               CLOSE BATCH-FILE
+               PERFORM 0290-PRINT-SUMMARY
+           END-IF.
+
+       0250-TALLY-VALUE.
+           EVALUATE TRUE
+               WHEN INPUT-COMPARE = 1000
+                   ADD 1 TO WS-COUNT-1000
+                   MOVE "WHEN 1000" TO WS-LOG-BRANCH
+               WHEN INPUT-COMPARE = 2000
+                   ADD 1 TO WS-COUNT-2000
+                   MOVE "WHEN 2000" TO WS-LOG-BRANCH
+               WHEN INPUT-COMPARE = 3000
+                   ADD 1 TO WS-COUNT-3000
+                   MOVE "WHEN 3000" TO WS-LOG-BRANCH
                WHEN OTHER
-                   DISPLAY "Value is " INPUT-COMPARE 
-           END-EVALUATE.
-           STOP RUN.
+                   ADD 1 TO WS-COUNT-OTHER
+                   MOVE "WHEN OTHER" TO WS-LOG-BRANCH
+           END-EVALUATE
+           PERFORM 0900-LOG-EVALUATION.
+
+       0290-PRINT-SUMMARY.
+           DISPLAY " "
+           DISPLAY "----- EVALUATION BUCKET SUMMARY -----"
+           DISPLAY "1000 (Solid number):          " WS-COUNT-1000
+           DISPLAY "2000 (Better than 1000):      " WS-COUNT-2000
+           DISPLAY "3000 (The best so far):       " WS-COUNT-3000
+           DISPLAY "OTHER:                        " WS-COUNT-OTHER.
 
-      
\ No newline at end of file
+       0900-LOG-EVALUATION.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           OPEN EXTEND LOG-FILE
+           IF WS-LOG-FILE-STATUS NOT = "00"
+      *        LOG DOES NOT EXIST YET - CREATE IT, THEN RE-OPEN
+      *        FOR EXTEND SO THE FIRST ENTRY IS ACTUALLY WRITTEN.
+               OPEN OUTPUT LOG-FILE
+               CLOSE LOG-FILE
+               OPEN EXTEND LOG-FILE
+           END-IF
+           MOVE SPACES TO WS-LOG-LINE
+           STRING WS-TIMESTAMP(1:8) "-" WS-TIMESTAMP(9:6)
+               "  VALUE=" INPUT-COMPARE
+               "  BRANCH=" WS-LOG-BRANCH
+               DELIMITED BY SIZE INTO WS-LOG-LINE
+           MOVE WS-LOG-LINE TO LOG-RECORD
+           WRITE LOG-RECORD
+           CLOSE LOG-FILE
+           MOVE SPACES TO WS-AUDIT-ACTION
+           STRING "EVALUATED " INPUT-COMPARE " (" WS-LOG-BRANCH ")"
+               DELIMITED BY SIZE INTO WS-AUDIT-ACTION
+           CALL "AUDITLOG" USING WS-AUDIT-PROGRAM WS-AUDIT-ACTION.
