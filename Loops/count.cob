@@ -1,17 +1,47 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SimpleCount.
+      *REMARKS.    ASKS FOR HOW MANY TIMES TO COUNT INSTEAD OF USING A
+      *            HARDCODED LOOP BOUND, AND LOGS THE RUN TO THE
+      *            SHARED AUDIT TRAIL.
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  COUNTER PIC 9(2) VALUE 0.
+       01  WS-LOOP-BOUND PIC 9(2) VALUE 10.
+       01  WS-COUNT-PROMPT PIC X(60).
+       01  WS-COUNT-NUM-BUFFER PIC X(18).
+       01  WS-AUDIT-PROGRAM PIC X(15) VALUE "SIMPLECOUNT".
+       01  WS-AUDIT-ACTION PIC X(40).
+      *    WS-LOOP-BOUND IS ONLY PIC 9(2), BUT NUMVALID'S TEST-NUMVAL
+      *    CHECK ONLY CONFIRMS THE INPUT IS A NUMBER, NOT THAT IT FITS
+      *    IN TWO DIGITS -- A MOVE OF, SAY, "500" WOULD SILENTLY
+      *    TRUNCATE TO 00 WITH NO WARNING, SO THE RESULT IS RANGE
+      *    CHECKED HERE BEFORE IT IS USED.
+       01  WS-BOUND-VALID PIC X VALUE "N".
 
        PROCEDURE DIVISION.
-           PERFORM COUNTING 10 TIMES.
+           PERFORM UNTIL WS-BOUND-VALID = "Y"
+               MOVE "ENTER HOW MANY TIMES TO COUNT (1-99): "
+                   TO WS-COUNT-PROMPT
+               CALL "NUMVALID" USING WS-COUNT-PROMPT WS-COUNT-NUM-BUFFER
+               IF FUNCTION NUMVAL(WS-COUNT-NUM-BUFFER) > 0
+                       AND FUNCTION NUMVAL(WS-COUNT-NUM-BUFFER) <= 99
+                   MOVE WS-COUNT-NUM-BUFFER TO WS-LOOP-BOUND
+                   MOVE "Y" TO WS-BOUND-VALID
+               ELSE
+                   DISPLAY "PLEASE ENTER A WHOLE NUMBER FROM 1 TO 99."
+               END-IF
+           END-PERFORM
+           PERFORM COUNTING WS-LOOP-BOUND TIMES.
+           MOVE SPACES TO WS-AUDIT-ACTION
+           STRING "COUNTED TO " WS-LOOP-BOUND
+               DELIMITED BY SIZE INTO WS-AUDIT-ACTION
+           CALL "AUDITLOG" USING WS-AUDIT-PROGRAM WS-AUDIT-ACTION.
            STOP RUN.
 
        COUNTING.
            ADD 1 TO COUNTER.
            DISPLAY COUNTER.
-           
+
       *      compile ->  $ cobc -x -o count count.cob
-      *        run -> ./count
\ No newline at end of file
+      *        run -> ./count
