@@ -4,20 +4,49 @@
       *COMPLETION DATE SEPTEMBER 7, 2024.
       *REMARKS.    THIS IS AN INTERACTIVE PROGRAM THAT IS DESIGNED
       *            TO ILLUSTRATE THE USE OF COBOL.
-      *            THIS PROGRAM IS A SIMPLE EXAMPLE OF A 
+      *            THIS PROGRAM IS A SIMPLE EXAMPLE OF A
       *            PERFORM UNTIL LOOP.
-      *        compile with cobc -x -o until perform_until.cob 
-       
+      *            THE UPPER COUNTING LIMIT IS NOW ASKED FOR INSTEAD
+      *            OF BEING HARDCODED TO 40, AND THE RUN IS LOGGED TO
+      *            THE SHARED AUDIT TRAIL.
+      *        compile with cobc -x -o until perform_until.cob
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       
+
        01  NOT_YET_40  PIC 99 VALUE 0.
-       
+       01  WS-LOOP-BOUND PIC 99 VALUE 40.
+       01  WS-UNTIL-PROMPT PIC X(60).
+       01  WS-UNTIL-NUM-BUFFER PIC X(18).
+       01  WS-AUDIT-PROGRAM PIC X(15) VALUE "UNTIL_LOOP".
+       01  WS-AUDIT-ACTION PIC X(40).
+      *    WS-LOOP-BOUND IS ONLY PIC 99, BUT NUMVALID'S TEST-NUMVAL
+      *    CHECK ONLY CONFIRMS THE INPUT IS A NUMBER, NOT THAT IT FITS
+      *    IN TWO DIGITS -- A MOVE OF, SAY, "500" WOULD SILENTLY
+      *    TRUNCATE TO 00 WITH NO WARNING, SO THE RESULT IS RANGE
+      *    CHECKED HERE BEFORE IT IS USED.
+       01  WS-BOUND-VALID PIC X VALUE "N".
+
        PROCEDURE DIVISION.
            DISPLAY "COUNTING UNTIL NOT YET 40 IS NOT LONG TRUE!".
-           PERFORM UNTIL NOT_YET_40 > 39
+           PERFORM UNTIL WS-BOUND-VALID = "Y"
+               MOVE "ENTER THE UPPER COUNTING LIMIT (1-99): "
+                   TO WS-UNTIL-PROMPT
+               CALL "NUMVALID" USING WS-UNTIL-PROMPT WS-UNTIL-NUM-BUFFER
+               IF FUNCTION NUMVAL(WS-UNTIL-NUM-BUFFER) > 0
+                       AND FUNCTION NUMVAL(WS-UNTIL-NUM-BUFFER) <= 99
+                   MOVE WS-UNTIL-NUM-BUFFER TO WS-LOOP-BOUND
+                   MOVE "Y" TO WS-BOUND-VALID
+               ELSE
+                   DISPLAY "PLEASE ENTER A WHOLE NUMBER FROM 1 TO 99."
+               END-IF
+           END-PERFORM
+           PERFORM UNTIL NOT_YET_40 >= WS-LOOP-BOUND
                ADD 1 TO NOT_YET_40
                DISPLAY "COUNT: " NOT_YET_40
            END-PERFORM.
+           MOVE SPACES TO WS-AUDIT-ACTION
+           STRING "COUNTED UP TO " WS-LOOP-BOUND
+               DELIMITED BY SIZE INTO WS-AUDIT-ACTION
+           CALL "AUDITLOG" USING WS-AUDIT-PROGRAM WS-AUDIT-ACTION.
            STOP RUN.
-       
\ No newline at end of file
