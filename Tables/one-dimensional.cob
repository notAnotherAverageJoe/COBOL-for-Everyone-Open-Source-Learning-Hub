@@ -4,39 +4,50 @@
       *COMPLETION DATE SEPTEMBER 18, 2024.
       *AUTHOR. Joseph Skokan.
       *REMARKS.    THIS IS AN INTERACTIVE PROGRAM THAT IS DESIGNED
-      *            TO ILLUSTRATE THE USE OF COBOL.  
+      *            TO ILLUSTRATE THE USE OF COBOL.
       *            THIS PROGRAM WILL SHOWS AN EXAMPLE OF TABLES IN COBOL
-      *            IT PRINTS A SIMPLE COUNT.
+      *            IT PRINTS A GRADE GRID OF STUDENTS BY SUBJECT.
       *    compile with ->  cobc -x -o oneD one-dimensional.cob
       *    then run ./oneD
-      *     
-       
+      *
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-           
+
        01  I PIC 9(2) VALUE 1.
+       01  S PIC 9(2) VALUE 1.
+
+       01  MARKS-TABLE.
+           05  STUDENT-ROW OCCURS 5 TIMES.
+               10 SUBJECT-SCORE OCCURS 3 TIMES PIC 99.
 
-       01  THE-ARRAY.
-           05 COUNTING-ARRAY OCCURS 10 TIMES PIC 99.
        PROCEDURE DIVISION.
-           MOVE 10 TO COUNTING-ARRAY(1).
-           MOVE 20 TO COUNTING-ARRAY(2).
-           MOVE 30 TO COUNTING-ARRAY(3).
-           MOVE 40 TO COUNTING-ARRAY(4).
-           MOVE 50 TO COUNTING-ARRAY(5).
-           MOVE 60 TO COUNTING-ARRAY(6).
-           MOVE 70 TO COUNTING-ARRAY(7).
-           MOVE 80 TO COUNTING-ARRAY(8).
-           MOVE 90 TO COUNTING-ARRAY(9).
-           MOVE 99 TO COUNTING-ARRAY(10).
-
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
-               DISPLAY "COUNT-ARRAY " I " IS " COUNTING-ARRAY(I)
+           MOVE 85 TO SUBJECT-SCORE(1, 1).
+           MOVE 90 TO SUBJECT-SCORE(1, 2).
+           MOVE 78 TO SUBJECT-SCORE(1, 3).
+           MOVE 70 TO SUBJECT-SCORE(2, 1).
+           MOVE 88 TO SUBJECT-SCORE(2, 2).
+           MOVE 95 TO SUBJECT-SCORE(2, 3).
+           MOVE 60 TO SUBJECT-SCORE(3, 1).
+           MOVE 72 TO SUBJECT-SCORE(3, 2).
+           MOVE 81 TO SUBJECT-SCORE(3, 3).
+           MOVE 99 TO SUBJECT-SCORE(4, 1).
+           MOVE 65 TO SUBJECT-SCORE(4, 2).
+           MOVE 77 TO SUBJECT-SCORE(4, 3).
+           MOVE 55 TO SUBJECT-SCORE(5, 1).
+           MOVE 68 TO SUBJECT-SCORE(5, 2).
+           MOVE 92 TO SUBJECT-SCORE(5, 3).
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
+               DISPLAY "STUDENT " I ":"
+               PERFORM VARYING S FROM 1 BY 1 UNTIL S > 3
+                   DISPLAY "    SUBJECT " S " IS "
+                       SUBJECT-SCORE(I, S)
+               END-PERFORM
            END-PERFORM.
            DISPLAY " "
            DISPLAY " "
-           STOP RUN.
-           
+           GOBACK.
+
 
 
-       
\ No newline at end of file
