@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITLOG.
+      *REMARKS.    ONE SHARED ACTIVITY TRAIL FOR THE WHOLE TEACHING
+      *            HUB. ANY INTERACTIVE PROGRAM CAN CALL THIS TO
+      *            APPEND A TIMESTAMPED "PROGRAM X DID Y" ENTRY TO
+      *            auditlog.dat INSTEAD OF INVENTING ITS OWN LOG
+      *            FORMAT. THIS IS SEPARATE FROM (AND IN ADDITION TO)
+      *            EACH PROGRAM'S OWN DETAILED TRANSACTION LOG, WHERE
+      *            ONE ALREADY EXISTS.
+      *    CALL "AUDITLOG" USING LS-PROGRAM-NAME LS-ACTION.
+      *        LS-PROGRAM-NAME IS PIC X(15), E.G. "CALCUL1".
+      *        LS-ACTION       IS PIC X(40), E.G. "ADDED TWO NUMBERS".
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "auditlog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOG-FILE-STATUS     PIC X(2) VALUE "00".
+       01  WS-TIMESTAMP           PIC X(26).
+       01  WS-LOG-LINE            PIC X(80).
+
+       LINKAGE SECTION.
+       01  LS-PROGRAM-NAME        PIC X(15).
+       01  LS-ACTION              PIC X(40).
+
+       PROCEDURE DIVISION USING LS-PROGRAM-NAME LS-ACTION.
+       0000-MAIN.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-LOG-FILE-STATUS NOT = "00"
+      *        LOG DOES NOT EXIST YET - CREATE IT, THEN RE-OPEN
+      *        FOR EXTEND SO THE FIRST ENTRY IS ACTUALLY WRITTEN.
+               OPEN OUTPUT AUDIT-LOG-FILE
+               CLOSE AUDIT-LOG-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+           END-IF
+           MOVE SPACES TO WS-LOG-LINE
+           STRING WS-TIMESTAMP(1:8) "-" WS-TIMESTAMP(9:6)
+               "  PROGRAM=" LS-PROGRAM-NAME
+               "  ACTION=" LS-ACTION
+               DELIMITED BY SIZE INTO WS-LOG-LINE
+           MOVE WS-LOG-LINE TO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE
+           GOBACK.
