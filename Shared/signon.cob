@@ -0,0 +1,70 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SIGNON.
+      *REMARKS.    SHARED SIGN-ON CHECK. PROMPTS FOR AN OPERATOR ID
+      *            AND PASSWORD AND VALIDATES THEM AGAINST THE
+      *            AUTHORIZED-USERS FILE INSTEAD OF LETTING ANY
+      *            MAINTENANCE PROGRAM RUN WIDE OPEN.
+      *    CALL "SIGNON" USING LS-RESULT.
+      *        LS-RESULT IS PIC X; RETURNED "Y" IF THE OPERATOR ID
+      *            AND PASSWORD MATCHED A RECORD ON authusers.dat,
+      *            "N" OTHERWISE. THE CALLER DECIDES WHAT TO DO ON
+      *            "N" (TYPICALLY DISPLAY "ACCESS DENIED" AND STOP).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUTH-USER-FILE ASSIGN TO "authusers.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AU-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUTH-USER-FILE.
+       01  AUTH-USER-RECORD.
+           05 AU-OPERATOR-ID       PIC X(10).
+           05 AU-PASSWORD          PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AU-FILE-STATUS       PIC X(2) VALUE "00".
+       01  WS-AU-EOF               PIC X    VALUE "N".
+       01  WS-OPERATOR-ID          PIC X(10).
+       01  WS-PASSWORD             PIC X(10).
+
+       LINKAGE SECTION.
+       01  LS-RESULT                PIC X.
+
+       PROCEDURE DIVISION USING LS-RESULT.
+       0000-MAIN.
+           MOVE "N" TO LS-RESULT
+           DISPLAY "ENTER OPERATOR ID: "
+           ACCEPT WS-OPERATOR-ID
+           DISPLAY "ENTER PASSWORD: "
+           ACCEPT WS-PASSWORD
+           PERFORM 0100-CHECK-CREDENTIALS
+           IF LS-RESULT NOT = "Y"
+               DISPLAY "ACCESS DENIED."
+           END-IF
+           GOBACK.
+
+      *    LOOKS FOR AN authusers.dat RECORD WHOSE OPERATOR ID AND
+      *    PASSWORD BOTH MATCH WHAT WAS JUST TYPED IN.
+       0100-CHECK-CREDENTIALS.
+           MOVE "N" TO WS-AU-EOF
+           OPEN INPUT AUTH-USER-FILE
+           IF WS-AU-FILE-STATUS = "00"
+               PERFORM UNTIL WS-AU-EOF = "Y" OR LS-RESULT = "Y"
+                   READ AUTH-USER-FILE
+                       AT END
+                           MOVE "Y" TO WS-AU-EOF
+                       NOT AT END
+                           IF AU-OPERATOR-ID = WS-OPERATOR-ID
+                                   AND AU-PASSWORD = WS-PASSWORD
+                               MOVE "Y" TO LS-RESULT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE AUTH-USER-FILE
+           ELSE
+               DISPLAY "NO AUTHORIZED-USERS FILE ON FILE. CONTACT "
+                   "YOUR ADMINISTRATOR."
+           END-IF.
