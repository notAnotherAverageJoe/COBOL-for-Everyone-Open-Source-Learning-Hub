@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NUMVALID.
+      *REMARKS.    SHARED NUMERIC-INPUT VALIDATION ROUTINE. RE-PROMPTS
+      *            UNTIL THE USER TYPES A VALID NUMBER -- DIGITS, AN
+      *            OPTIONAL LEADING SIGN, AND AT MOST ONE DECIMAL POINT
+      *            (E.G. "19.99") -- INSTEAD OF LETTING A CALLER ACCEPT
+      *            STRAIGHT INTO A NUMERIC PICTURE FIELD WITH NO CHECK.
+      *            USES FUNCTION TEST-NUMVAL RATHER THAN AN "IS NUMERIC"
+      *            CLASS TEST SINCE "IS NUMERIC" ON AN ALPHANUMERIC
+      *            OPERAND REJECTS ANY VALUE CONTAINING A DECIMAL POINT,
+      *            WHICH WOULD BLOCK EVERY MONEY FIELD (money.cpy) FROM
+      *            EVER HAVING CENTS TYPED IN THROUGH THIS ROUTINE.
+      *    CALL "NUMVALID" USING WS-PROMPT-TEXT WS-NUM-BUFFER.
+      *        WS-PROMPT-TEXT IS PIC X(60), DISPLAYED AS-IS.
+      *        WS-NUM-BUFFER  IS PIC X(18); THE CALLER THEN MOVES THE
+      *            VALIDATED DIGITS INTO ITS OWN NUMERIC FIELD.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-RAW-INPUT   PIC X(18).
+       01  WS-VALID       PIC X VALUE "N".
+       01  WS-BAD-POSITION PIC S9(4) VALUE 0.
+
+       LINKAGE SECTION.
+       01  LS-PROMPT      PIC X(60).
+       01  LS-RESULT      PIC X(18).
+
+       PROCEDURE DIVISION USING LS-PROMPT LS-RESULT.
+       0000-MAIN.
+           MOVE "N" TO WS-VALID
+           PERFORM UNTIL WS-VALID = "Y"
+               DISPLAY FUNCTION TRIM(LS-PROMPT)
+               MOVE SPACES TO WS-RAW-INPUT
+               ACCEPT WS-RAW-INPUT
+               MOVE FUNCTION TEST-NUMVAL(WS-RAW-INPUT)
+                   TO WS-BAD-POSITION
+               IF WS-RAW-INPUT NOT = SPACES AND WS-BAD-POSITION = 0
+                   MOVE "Y" TO WS-VALID
+               ELSE
+                   DISPLAY "INVALID INPUT - NUMBERS ONLY. TRY AGAIN."
+               END-IF
+           END-PERFORM
+           MOVE WS-RAW-INPUT TO LS-RESULT
+           GOBACK.
