@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PrintFileControlTotals.
+      *COMPLETION DATE AUGUST 8, 2026.
+      *REMARKS.    THIS IS A COMPANION PROGRAM TO PrintFile
+      *            (readfiles.cob). IT COUNTS THE RECORDS ON
+      *            EMPLOYEE-FILE AND HASH-TOTALS EMP-SALARY, THEN
+      *            COMPARES BOTH AGAINST THE COUNT/TOTAL SAVED FROM
+      *            THE LAST KNOWN-GOOD RUN SO A TRUNCATED OR
+      *            CORRUPTED employee.dat IS CAUGHT BEFORE THE
+      *            PAYROLL NUMBERS ARE TRUSTED.
+      *            EMPLOYEE-FILE IS INDEXED. IF employee.dat DOES NOT
+      *            EXIST YET, RUN convertEmployee.cob ONCE FIRST TO
+      *            BUILD IT FROM THE SHIPPED employee.dat.seed FILE.
+      *    compile with ->  cobc -x -o readfilesControlTotals
+      *                         readfilesControlTotals.cob
+      *    then run ./readfilesControlTotals
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "employee.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-FILE-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO "controltotals.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+       01  EMPLOYEE-RECORD.
+           05 EMP-ID           PIC X(5).
+           05 EMP-NAME         PIC X(30).
+           05 EMP-POSITION     PIC X(15).
+           05 EMP-HOURLY-RATE  PIC 9(5)V99.
+           05 EMP-SALARY       PIC 9(7)V99.
+           05 EMP-TAX-RATE     PIC 9(5)V99.
+           05 EMP-DEDUCTIONS   PIC 9(7)V99.
+
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05 CTL-RECORD-COUNT PIC 9(7).
+           05 CTL-HASH-TOTAL   PIC 9(11)V99.
+
+       WORKING-STORAGE SECTION.
+       01  EOF                 PIC X VALUE "N".
+       01  WS-EMP-FILE-STATUS  PIC X(2) VALUE "00".
+       01  WS-CTL-FILE-STATUS  PIC X(2) VALUE "00".
+
+       01  WS-CURRENT-COUNT    PIC 9(7)      VALUE 0.
+       01  WS-CURRENT-HASH     PIC 9(11)V99  VALUE 0.
+       01  WS-EXPECTED-COUNT   PIC 9(7)      VALUE 0.
+       01  WS-EXPECTED-HASH    PIC 9(11)V99  VALUE 0.
+       01  WS-PRIOR-RUN-SWITCH PIC X VALUE "N".
+       01  WS-ACCEPT-ANSWER    PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+       0001-MAIN.
+           PERFORM 0100-READ-PRIOR-CONTROLS
+           PERFORM 0200-COUNT-CURRENT-FILE
+           PERFORM 0300-COMPARE-TOTALS
+           PERFORM 0400-OFFER-TO-UPDATE-BASELINE
+           STOP RUN.
+
+       0100-READ-PRIOR-CONTROLS.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CTL-FILE-STATUS = "00"
+               READ CONTROL-FILE
+                   AT END
+                       MOVE "N" TO WS-PRIOR-RUN-SWITCH
+                   NOT AT END
+                       MOVE "Y" TO WS-PRIOR-RUN-SWITCH
+                       MOVE CTL-RECORD-COUNT TO WS-EXPECTED-COUNT
+                       MOVE CTL-HASH-TOTAL   TO WS-EXPECTED-HASH
+               END-READ
+               CLOSE CONTROL-FILE
+           ELSE
+               MOVE "N" TO WS-PRIOR-RUN-SWITCH
+           END-IF.
+
+       0200-COUNT-CURRENT-FILE.
+           OPEN INPUT EMPLOYEE-FILE
+           IF WS-EMP-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: UNABLE TO OPEN EMPLOYEE-FILE, STATUS = "
+                   WS-EMP-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL EOF = "Y"
+               READ EMPLOYEE-FILE
+                   AT END
+                       MOVE "Y" TO EOF
+                   NOT AT END
+                       ADD 1 TO WS-CURRENT-COUNT
+                       ADD EMP-SALARY TO WS-CURRENT-HASH
+               END-READ
+           END-PERFORM
+           CLOSE EMPLOYEE-FILE.
+
+       0300-COMPARE-TOTALS.
+           DISPLAY " "
+           DISPLAY "----- EMPLOYEE-FILE CONTROL TOTALS -----"
+           DISPLAY "RECORDS READ THIS RUN:  " WS-CURRENT-COUNT
+           DISPLAY "HASH TOTAL THIS RUN:    " WS-CURRENT-HASH
+           IF WS-PRIOR-RUN-SWITCH = "N"
+               DISPLAY "NO PRIOR KNOWN-GOOD TOTALS ON FILE."
+           ELSE
+               DISPLAY "EXPECTED RECORD COUNT:  " WS-EXPECTED-COUNT
+               DISPLAY "EXPECTED HASH TOTAL:    " WS-EXPECTED-HASH
+               IF WS-CURRENT-COUNT = WS-EXPECTED-COUNT
+                       AND WS-CURRENT-HASH = WS-EXPECTED-HASH
+                   DISPLAY "CONTROL TOTALS MATCH. FILE IS INTACT."
+               ELSE
+                   DISPLAY "*** WARNING: CONTROL TOTALS DO NOT "
+                       "MATCH THE LAST KNOWN-GOOD RUN. ***"
+                   DISPLAY "*** VERIFY employee.dat BEFORE "
+                       "TRUSTING THIS PAYROLL. ***"
+               END-IF
+           END-IF.
+
+       0400-OFFER-TO-UPDATE-BASELINE.
+           DISPLAY "ACCEPT THESE TOTALS AS THE NEW KNOWN-GOOD "
+               "BASELINE? (Y/N): "
+           ACCEPT WS-ACCEPT-ANSWER
+           IF WS-ACCEPT-ANSWER = "Y" OR WS-ACCEPT-ANSWER = "y"
+               OPEN OUTPUT CONTROL-FILE
+               MOVE WS-CURRENT-COUNT TO CTL-RECORD-COUNT
+               MOVE WS-CURRENT-HASH  TO CTL-HASH-TOTAL
+               WRITE CONTROL-RECORD
+               CLOSE CONTROL-FILE
+               DISPLAY "BASELINE UPDATED."
+           END-IF.
