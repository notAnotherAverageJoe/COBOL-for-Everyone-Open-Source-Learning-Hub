@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPCONVERT.
+      *REMARKS.    ONE-TIME CONVERSION UTILITY. employee.dat SHIPS AS A
+      *            FLAT, FIXED-WIDTH LINE SEQUENTIAL TEXT FILE
+      *            (employee.dat.seed) BUT readfiles.cob,
+      *            readfilesByPosition.cob, readfilesSelective.cob,
+      *            readfilesControlTotals.cob AND employeeMaint.cob ALL
+      *            EXPECT employee.dat TO ALREADY BE AN INDEXED FILE
+      *            KEYED ON EMP-ID. RUN THIS PROGRAM ONCE TO BUILD THAT
+      *            INDEXED employee.dat FROM THE SEED TEXT FILE BEFORE
+      *            RUNNING ANY OF THOSE PROGRAMS FOR THE FIRST TIME.
+      *    compile with -> cobc -x -o convertEmployee convertEmployee.cob
+      *    then run    -> ./convertEmployee
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEED-FILE ASSIGN TO "employee.dat.seed"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEED-FILE-STATUS.
+           SELECT EMPLOYEE-FILE ASSIGN TO "employee.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEED-FILE.
+       01  SEED-RECORD.
+           05 SEED-EMP-ID           PIC X(5).
+           05 SEED-EMP-NAME         PIC X(30).
+           05 SEED-EMP-POSITION     PIC X(15).
+           05 SEED-EMP-HOURLY-RATE  PIC 9(5)V99.
+           05 SEED-EMP-SALARY       PIC 9(7)V99.
+           05 SEED-EMP-TAX-RATE     PIC 9(5)V99.
+           05 SEED-EMP-DEDUCTIONS   PIC 9(7)V99.
+
+       FD  EMPLOYEE-FILE.
+       01  EMPLOYEE-RECORD.
+           05 EMP-ID           PIC X(5).
+           05 EMP-NAME         PIC X(30).
+           05 EMP-POSITION     PIC X(15).
+           05 EMP-HOURLY-RATE  PIC 9(5)V99.
+           05 EMP-SALARY       PIC 9(7)V99.
+           05 EMP-TAX-RATE     PIC 9(5)V99.
+           05 EMP-DEDUCTIONS   PIC 9(7)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-SEED-FILE-STATUS PIC X(2) VALUE "00".
+       01  WS-EMP-FILE-STATUS  PIC X(2) VALUE "00".
+       01  WS-EOF              PIC X    VALUE "N".
+       01  WS-CONVERTED-COUNT  PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT SEED-FILE
+           IF WS-SEED-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: UNABLE TO OPEN employee.dat.seed, "
+                   "STATUS = " WS-SEED-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT EMPLOYEE-FILE
+           IF WS-EMP-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: UNABLE TO CREATE employee.dat, STATUS = "
+                   WS-EMP-FILE-STATUS
+               CLOSE SEED-FILE
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF
+           PERFORM UNTIL WS-EOF = "Y"
+               READ SEED-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       PERFORM 0100-CONVERT-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE SEED-FILE
+           CLOSE EMPLOYEE-FILE
+           DISPLAY "CONVERTED " WS-CONVERTED-COUNT
+               " RECORDS TO INDEXED employee.dat."
+           GOBACK.
+
+       0100-CONVERT-RECORD.
+           MOVE SEED-EMP-ID          TO EMP-ID
+           MOVE SEED-EMP-NAME        TO EMP-NAME
+           MOVE SEED-EMP-POSITION    TO EMP-POSITION
+           MOVE SEED-EMP-HOURLY-RATE TO EMP-HOURLY-RATE
+           MOVE SEED-EMP-SALARY      TO EMP-SALARY
+           MOVE SEED-EMP-TAX-RATE    TO EMP-TAX-RATE
+           MOVE SEED-EMP-DEDUCTIONS  TO EMP-DEDUCTIONS
+           WRITE EMPLOYEE-RECORD
+           IF WS-EMP-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR WRITING EMP-ID " EMP-ID ", STATUS = "
+                   WS-EMP-FILE-STATUS
+           ELSE
+               ADD 1 TO WS-CONVERTED-COUNT
+           END-IF.
