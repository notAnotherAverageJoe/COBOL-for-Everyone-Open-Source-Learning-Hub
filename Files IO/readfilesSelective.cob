@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PrintFileSelective.
+      *COMPLETION DATE AUGUST 8, 2026.
+      *REMARKS.    THIS IS A VARIANT OF PrintFile (readfiles.cob) THAT
+      *            PRINTS ONLY EMPLOYEE-RECORDS MATCHING A USER
+      *            SUPPLIED EMP-ID RANGE OR EMP-POSITION.
+      *            EMPLOYEE-FILE IS INDEXED. IF employee.dat DOES NOT
+      *            EXIST YET, RUN convertEmployee.cob ONCE FIRST TO
+      *            BUILD IT FROM THE SHIPPED employee.dat.seed FILE.
+      *    compile with ->  cobc -x -o readfilesSelective
+      *                         readfilesSelective.cob
+      *    then run ./readfilesSelective
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "employee.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+       01  EMPLOYEE-RECORD.
+           05 EMP-ID           PIC X(5).
+           05 EMP-NAME         PIC X(30).
+           05 EMP-POSITION     PIC X(15).
+           05 EMP-HOURLY-RATE  PIC 9(5)V99.
+           05 EMP-SALARY       PIC 9(7)V99.
+           05 EMP-TAX-RATE     PIC 9(5)V99.
+           05 EMP-DEDUCTIONS   PIC 9(7)V99.
+
+       WORKING-STORAGE SECTION.
+       01  EOF                PIC X VALUE "N".
+       01  WS-EMP-FILE-STATUS PIC X(2) VALUE "00".
+
+       01  WS-SELECT-MODE     PIC 9 VALUE 0.
+       01  WS-ID-FROM         PIC X(5) VALUE LOW-VALUES.
+       01  WS-ID-TO           PIC X(5) VALUE HIGH-VALUES.
+       01  WS-POSITION-FILTER PIC X(15) VALUE SPACES.
+       01  WS-MATCH-SWITCH    PIC X VALUE "N".
+       01  WS-MATCH-COUNT     PIC 9(5) VALUE 0.
+
+       01  EDITED-FIELDS.
+           05 ED-SALARY        PIC ZZZ,ZZ9.99.
+           05 ED-DEDUCTIONS    PIC ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       0001-MAIN.
+           PERFORM 0005-GET-SELECTION-CRITERIA
+           OPEN INPUT EMPLOYEE-FILE
+           IF WS-EMP-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: UNABLE TO OPEN EMPLOYEE-FILE, STATUS = "
+                   WS-EMP-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 0010-PRINT-HEADING
+           PERFORM UNTIL EOF = "Y"
+               READ EMPLOYEE-FILE
+                   AT END
+                       MOVE "Y" TO EOF
+                   NOT AT END
+                       PERFORM 0020-CHECK-AND-PRINT
+               END-READ
+           END-PERFORM
+           CLOSE EMPLOYEE-FILE
+           DISPLAY " "
+           DISPLAY "RECORDS MATCHED: " WS-MATCH-COUNT
+           STOP RUN.
+
+       0005-GET-SELECTION-CRITERIA.
+           DISPLAY "SELECT BY (1) EMP-ID RANGE OR (2) EMP-POSITION: "
+           ACCEPT WS-SELECT-MODE
+           EVALUATE WS-SELECT-MODE
+               WHEN 1
+                   DISPLAY "ENTER STARTING EMP-ID: "
+                   ACCEPT WS-ID-FROM
+                   DISPLAY "ENTER ENDING EMP-ID: "
+                   ACCEPT WS-ID-TO
+               WHEN 2
+                   DISPLAY "ENTER EMP-POSITION TO MATCH: "
+                   ACCEPT WS-POSITION-FILTER
+               WHEN OTHER
+                   DISPLAY "INVALID CHOICE. DEFAULTING TO ALL RECORDS."
+           END-EVALUATE.
+
+       0010-PRINT-HEADING.
+           DISPLAY " "
+           DISPLAY "               SELECTIVE PAYROLL LISTING"
+           DISPLAY "EMP-ID  EMP-NAME                       "
+               "     SALARY   DEDUCTIONS"
+           DISPLAY "------  -------------------------------"
+               "  ----------  ----------".
+
+       0020-CHECK-AND-PRINT.
+           MOVE "N" TO WS-MATCH-SWITCH
+           EVALUATE WS-SELECT-MODE
+               WHEN 1
+                   IF EMP-ID >= WS-ID-FROM AND EMP-ID <= WS-ID-TO
+                       MOVE "Y" TO WS-MATCH-SWITCH
+                   END-IF
+               WHEN 2
+                   IF EMP-POSITION = WS-POSITION-FILTER
+                       MOVE "Y" TO WS-MATCH-SWITCH
+                   END-IF
+               WHEN OTHER
+                   MOVE "Y" TO WS-MATCH-SWITCH
+           END-EVALUATE
+           IF WS-MATCH-SWITCH = "Y"
+               MOVE EMP-SALARY     TO ED-SALARY
+               MOVE EMP-DEDUCTIONS TO ED-DEDUCTIONS
+               DISPLAY EMP-ID "   " EMP-NAME "  " ED-SALARY
+                   "  " ED-DEDUCTIONS
+               ADD 1 TO WS-MATCH-COUNT
+           END-IF.
