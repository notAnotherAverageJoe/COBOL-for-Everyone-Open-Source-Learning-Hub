@@ -1,14 +1,23 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PrintFile.
+      *    EMPLOYEE-FILE IS INDEXED. IF employee.dat DOES NOT EXIST YET,
+      *    RUN convertEmployee.cob ONCE FIRST TO BUILD IT FROM THE
+      *    SHIPPED employee.dat.seed TEXT FILE.
       *    compile with ->  cobc -x -o readfiles readfiles.cob
       *    then run ./readfiles
-      *     
+      *
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT EMPLOYEE-FILE ASSIGN TO "employee.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
-       
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "readfiles.ckp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  EMPLOYEE-FILE.
@@ -20,21 +29,133 @@
            05 EMP-SALARY       PIC 9(7)V99.
            05 EMP-TAX-RATE     PIC 9(5)V99.
            05 EMP-DEDUCTIONS   PIC 9(7)V99.
-       
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD   PIC X(5).
+
        WORKING-STORAGE SECTION.
        01  EOF                PIC X VALUE "N".
-       
+
+       01  WS-EMP-FILE-STATUS PIC X(2) VALUE "00".
+       01  WS-CKP-FILE-STATUS PIC X(2) VALUE "00".
+
+       01  REGISTER-TOTALS.
+           05 WS-TOTAL-SALARY     PIC 9(9)V99 VALUE 0.
+           05 WS-TOTAL-DEDUCTIONS PIC 9(9)V99 VALUE 0.
+
+       01  EDITED-FIELDS.
+           05 ED-SALARY        PIC ZZZ,ZZ9.99.
+           05 ED-DEDUCTIONS    PIC ZZZ,ZZ9.99.
+           05 ED-TOTAL-SALARY  PIC ZZZ,ZZZ,ZZ9.99.
+           05 ED-TOTAL-DEDUCT  PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-RESTART-ANSWER   PIC X VALUE "N".
+       01  WS-RESTART-ID       PIC X(5) VALUE SPACES.
+       01  WS-SKIPPING         PIC X VALUE "N".
+       01  WS-RECORDS-SINCE-CKP PIC 9(4) VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 25.
+
        PROCEDURE DIVISION.
        0001-MAIN.
+           DISPLAY "RESTART FROM LAST CHECKPOINT? (Y/N): "
+           ACCEPT WS-RESTART-ANSWER
+           IF WS-RESTART-ANSWER = "Y" OR WS-RESTART-ANSWER = "y"
+               PERFORM 0005-READ-CHECKPOINT
+               IF WS-RESTART-ID NOT = SPACES
+                   MOVE "Y" TO WS-SKIPPING
+                   DISPLAY "RESUMING AFTER EMP-ID " WS-RESTART-ID
+               END-IF
+           END-IF
            OPEN INPUT EMPLOYEE-FILE
+           IF WS-EMP-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: UNABLE TO OPEN EMPLOYEE-FILE, STATUS = "
+                   WS-EMP-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF
+           IF WS-SKIPPING = "Y"
+               MOVE WS-RESTART-ID TO EMP-ID
+               START EMPLOYEE-FILE KEY IS > EMP-ID
+                   INVALID KEY
+                       MOVE "Y" TO EOF
+               END-START
+               MOVE "N" TO WS-SKIPPING
+           END-IF
+           PERFORM 0010-PRINT-HEADING
            PERFORM UNTIL EOF = "Y"
                READ EMPLOYEE-FILE
                    AT END
                        MOVE "Y" TO EOF
                    NOT AT END
-                       DISPLAY EMPLOYEE-RECORD
+                       PERFORM 0015-PROCESS-RECORD
                END-READ
+               IF EOF NOT = "Y" AND WS-EMP-FILE-STATUS NOT = "00"
+                   DISPLAY "ERROR: READ FAILED ON EMPLOYEE-FILE, "
+                       "STATUS = " WS-EMP-FILE-STATUS
+                   CLOSE EMPLOYEE-FILE
+                   MOVE 12 TO RETURN-CODE
+                   GOBACK
+               END-IF
            END-PERFORM
+           PERFORM 0030-PRINT-GRAND-TOTAL
            CLOSE EMPLOYEE-FILE
-           STOP RUN.
-       
\ No newline at end of file
+           PERFORM 0050-CLEAR-CHECKPOINT
+           GOBACK.
+
+       0005-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKP-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE SPACES TO WS-RESTART-ID
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD TO WS-RESTART-ID
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE SPACES TO WS-RESTART-ID
+           END-IF.
+
+       0015-PROCESS-RECORD.
+           PERFORM 0020-PRINT-DETAIL
+           PERFORM 0040-WRITE-CHECKPOINT.
+
+       0010-PRINT-HEADING.
+           DISPLAY " "
+           DISPLAY "                    PAYROLL REGISTER"
+           DISPLAY "EMP-ID  EMP-NAME                       "
+               "     SALARY   DEDUCTIONS"
+           DISPLAY "------  -------------------------------"
+               "  ----------  ----------".
+
+       0020-PRINT-DETAIL.
+           MOVE EMP-SALARY     TO ED-SALARY
+           MOVE EMP-DEDUCTIONS TO ED-DEDUCTIONS
+           DISPLAY EMP-ID "   " EMP-NAME "  " ED-SALARY
+               "  " ED-DEDUCTIONS
+           ADD EMP-SALARY     TO WS-TOTAL-SALARY
+           ADD EMP-DEDUCTIONS TO WS-TOTAL-DEDUCTIONS.
+
+       0030-PRINT-GRAND-TOTAL.
+           MOVE WS-TOTAL-SALARY     TO ED-TOTAL-SALARY
+           MOVE WS-TOTAL-DEDUCTIONS TO ED-TOTAL-DEDUCT
+           DISPLAY "------  -------------------------------"
+               "  ----------  ----------"
+           DISPLAY "GRAND TOTALS:                          "
+               "  " ED-TOTAL-SALARY "  " ED-TOTAL-DEDUCT.
+
+       0040-WRITE-CHECKPOINT.
+           ADD 1 TO WS-RECORDS-SINCE-CKP
+           IF WS-RECORDS-SINCE-CKP >= WS-CHECKPOINT-INTERVAL
+               MOVE 0 TO WS-RECORDS-SINCE-CKP
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE EMP-ID TO CHECKPOINT-RECORD
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       0050-CLEAR-CHECKPOINT.
+      *    RUN COMPLETED SUCCESSFULLY - CLEAR THE CHECKPOINT SO THE
+      *    NEXT RUN STARTS FROM THE BEGINNING OF THE FILE.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
