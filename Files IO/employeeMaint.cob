@@ -0,0 +1,189 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeeMaint.
+      *COMPLETION DATE AUGUST 8, 2026.
+      *REMARKS.    THIS IS AN INTERACTIVE PROGRAM THAT IS DESIGNED
+      *            TO ILLUSTRATE THE USE OF COBOL.
+      *            THIS PROGRAM ADDS, CHANGES, LOOKS UP AND DELETES
+      *            RECORDS ON EMPLOYEE-FILE, USED BY PrintFile.
+      *            EMPLOYEE-FILE IS INDEXED BY EMP-ID SO EACH
+      *            OPERATION IS DONE WITH DIRECT RANDOM ACCESS. IF
+      *            employee.dat DOES NOT EXIST AT ALL THIS PROGRAM
+      *            CREATES AN EMPTY ONE ON FIRST RUN, BUT IF YOU ARE
+      *            STARTING FROM THE SHIPPED SAMPLE DATA, RUN
+      *            convertEmployee.cob ONCE FIRST TO BUILD employee.dat
+      *            FROM employee.dat.seed SO THE SAMPLE RECORDS AREN'T
+      *            LOST.
+      *            AN OPERATOR MUST SIGN ON (SEE Shared/signon.cob)
+      *            BEFORE ANY MAINTENANCE FUNCTION IS ALLOWED TO RUN.
+      *    compile with ->  cobc -x -o empmaint employeeMaint.cob
+      *    then run ./empmaint
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "employee.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+       01  EMPLOYEE-RECORD.
+           05 EMP-ID           PIC X(5).
+           05 EMP-NAME         PIC X(30).
+           05 EMP-POSITION     PIC X(15).
+           05 EMP-HOURLY-RATE  PIC 9(5)V99.
+           05 EMP-SALARY       PIC 9(7)V99.
+           05 EMP-TAX-RATE     PIC 9(5)V99.
+           05 EMP-DEDUCTIONS   PIC 9(7)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMP-FILE-STATUS  PIC X(2) VALUE "00".
+       01  WS-MENU-CHOICE      PIC X VALUE " ".
+       01  WS-DONE-SWITCH      PIC X VALUE "N".
+       01  WS-SIGNON-RESULT    PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           CALL "SIGNON" USING WS-SIGNON-RESULT
+           IF WS-SIGNON-RESULT NOT = "Y"
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN I-O EMPLOYEE-FILE
+           IF WS-EMP-FILE-STATUS = "35"
+      *        FILE DOES NOT EXIST YET - CREATE IT
+               OPEN OUTPUT EMPLOYEE-FILE
+               CLOSE EMPLOYEE-FILE
+               OPEN I-O EMPLOYEE-FILE
+           END-IF
+           IF WS-EMP-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: UNABLE TO OPEN EMPLOYEE-FILE, STATUS = "
+                   WS-EMP-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-DONE-SWITCH = "Y"
+               PERFORM 0200-SHOW-MENU
+               EVALUATE WS-MENU-CHOICE
+                   WHEN "A"
+                       PERFORM 0300-ADD-EMPLOYEE
+                   WHEN "L"
+                       PERFORM 0400-LOOKUP-EMPLOYEE
+                   WHEN "U"
+                       PERFORM 0500-UPDATE-EMPLOYEE
+                   WHEN "D"
+                       PERFORM 0600-DELETE-EMPLOYEE
+                   WHEN "X"
+                       MOVE "Y" TO WS-DONE-SWITCH
+                   WHEN OTHER
+                       DISPLAY "INVALID CHOICE. TRY AGAIN."
+               END-EVALUATE
+           END-PERFORM
+           CLOSE EMPLOYEE-FILE
+           DISPLAY "GOODBYE."
+           STOP RUN.
+
+       0200-SHOW-MENU.
+           DISPLAY " "
+           DISPLAY "----- EMPLOYEE FILE MAINTENANCE -----"
+           DISPLAY "A - ADD A NEW EMPLOYEE"
+           DISPLAY "L - LOOK UP AN EMPLOYEE"
+           DISPLAY "U - UPDATE AN EMPLOYEE"
+           DISPLAY "D - DELETE AN EMPLOYEE"
+           DISPLAY "X - EXIT"
+           DISPLAY "ENTER YOUR CHOICE: "
+           ACCEPT WS-MENU-CHOICE
+           MOVE FUNCTION UPPER-CASE(WS-MENU-CHOICE) TO WS-MENU-CHOICE.
+
+       0300-ADD-EMPLOYEE.
+           DISPLAY "ENTER NEW EMP-ID (5 CHARS): "
+           ACCEPT EMP-ID
+           DISPLAY "ENTER EMPLOYEE NAME: "
+           ACCEPT EMP-NAME
+           DISPLAY "ENTER POSITION: "
+           ACCEPT EMP-POSITION
+           DISPLAY "ENTER HOURLY RATE (XXXXX.XX): "
+           ACCEPT EMP-HOURLY-RATE
+           DISPLAY "ENTER SALARY (XXXXXXX.XX): "
+           ACCEPT EMP-SALARY
+           DISPLAY "ENTER TAX RATE (XXXXX.XX): "
+           ACCEPT EMP-TAX-RATE
+           DISPLAY "ENTER DEDUCTIONS (XXXXXXX.XX): "
+           ACCEPT EMP-DEDUCTIONS
+           WRITE EMPLOYEE-RECORD
+           IF WS-EMP-FILE-STATUS = "22"
+               DISPLAY "EMP-ID ALREADY EXISTS. USE UPDATE INSTEAD."
+           ELSE
+               IF WS-EMP-FILE-STATUS NOT = "00"
+                   DISPLAY "ERROR ADDING EMPLOYEE, STATUS = "
+                       WS-EMP-FILE-STATUS
+               ELSE
+                   DISPLAY "EMPLOYEE " EMP-ID " ADDED."
+               END-IF
+           END-IF.
+
+       0400-LOOKUP-EMPLOYEE.
+           DISPLAY "ENTER EMP-ID TO LOOK UP: "
+           ACCEPT EMP-ID
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   DISPLAY "EMP-ID " EMP-ID " NOT FOUND."
+               NOT INVALID KEY
+                   PERFORM 0900-DISPLAY-EMPLOYEE
+           END-READ.
+
+       0500-UPDATE-EMPLOYEE.
+           DISPLAY "ENTER EMP-ID TO UPDATE: "
+           ACCEPT EMP-ID
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   DISPLAY "EMP-ID " EMP-ID " NOT FOUND."
+               NOT INVALID KEY
+                   DISPLAY "ENTER NEW NAME: "
+                   ACCEPT EMP-NAME
+                   DISPLAY "ENTER NEW POSITION: "
+                   ACCEPT EMP-POSITION
+                   DISPLAY "ENTER NEW HOURLY RATE (XXXXX.XX): "
+                   ACCEPT EMP-HOURLY-RATE
+                   DISPLAY "ENTER NEW SALARY (XXXXXXX.XX): "
+                   ACCEPT EMP-SALARY
+                   DISPLAY "ENTER NEW TAX RATE (XXXXX.XX): "
+                   ACCEPT EMP-TAX-RATE
+                   DISPLAY "ENTER NEW DEDUCTIONS (XXXXXXX.XX): "
+                   ACCEPT EMP-DEDUCTIONS
+                   REWRITE EMPLOYEE-RECORD
+                   IF WS-EMP-FILE-STATUS NOT = "00"
+                       DISPLAY "ERROR UPDATING EMPLOYEE, STATUS = "
+                           WS-EMP-FILE-STATUS
+                   ELSE
+                       DISPLAY "EMPLOYEE " EMP-ID " UPDATED."
+                   END-IF
+           END-READ.
+
+       0600-DELETE-EMPLOYEE.
+           DISPLAY "ENTER EMP-ID TO DELETE: "
+           ACCEPT EMP-ID
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   DISPLAY "EMP-ID " EMP-ID " NOT FOUND."
+               NOT INVALID KEY
+                   DELETE EMPLOYEE-FILE RECORD
+                   IF WS-EMP-FILE-STATUS NOT = "00"
+                       DISPLAY "ERROR DELETING EMPLOYEE, STATUS = "
+                           WS-EMP-FILE-STATUS
+                   ELSE
+                       DISPLAY "EMPLOYEE " EMP-ID " DELETED."
+                   END-IF
+           END-READ.
+
+       0900-DISPLAY-EMPLOYEE.
+           DISPLAY "EMP-ID:      " EMP-ID
+           DISPLAY "NAME:        " EMP-NAME
+           DISPLAY "POSITION:    " EMP-POSITION
+           DISPLAY "HOURLY RATE: " EMP-HOURLY-RATE
+           DISPLAY "SALARY:      " EMP-SALARY
+           DISPLAY "TAX RATE:    " EMP-TAX-RATE
+           DISPLAY "DEDUCTIONS:  " EMP-DEDUCTIONS.
