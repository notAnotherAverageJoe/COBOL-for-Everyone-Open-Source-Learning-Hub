@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PrintFileByPosition.
+      *COMPLETION DATE AUGUST 8, 2026.
+      *REMARKS.    THIS IS A VARIANT OF PrintFile (readfiles.cob) THAT
+      *            SORTS EMPLOYEE-FILE BY EMP-POSITION AND PRINTS A
+      *            CONTROL-BREAK REPORT WITH A SALARY SUBTOTAL EACH
+      *            TIME EMP-POSITION CHANGES, PLUS A GRAND TOTAL.
+      *            EMPLOYEE-FILE IS INDEXED. IF employee.dat DOES NOT
+      *            EXIST YET, RUN convertEmployee.cob ONCE FIRST TO
+      *            BUILD IT FROM THE SHIPPED employee.dat.seed FILE.
+      *    compile with ->  cobc -x -o readfilesByPosition
+      *                         readfilesByPosition.cob
+      *    then run ./readfilesByPosition
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "employee.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-FILE-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO "possort.tmp".
+           SELECT SORTED-FILE ASSIGN TO "possort.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SRT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+       01  EMPLOYEE-RECORD.
+           05 EMP-ID           PIC X(5).
+           05 EMP-NAME         PIC X(30).
+           05 EMP-POSITION     PIC X(15).
+           05 EMP-HOURLY-RATE  PIC 9(5)V99.
+           05 EMP-SALARY       PIC 9(7)V99.
+           05 EMP-TAX-RATE     PIC 9(5)V99.
+           05 EMP-DEDUCTIONS   PIC 9(7)V99.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05 SR-EMP-ID           PIC X(5).
+           05 SR-EMP-NAME         PIC X(30).
+           05 SR-EMP-POSITION     PIC X(15).
+           05 SR-EMP-HOURLY-RATE  PIC 9(5)V99.
+           05 SR-EMP-SALARY       PIC 9(7)V99.
+           05 SR-EMP-TAX-RATE     PIC 9(5)V99.
+           05 SR-EMP-DEDUCTIONS   PIC 9(7)V99.
+
+       FD  SORTED-FILE.
+       01  SORTED-RECORD.
+           05 OUT-EMP-ID           PIC X(5).
+           05 OUT-EMP-NAME         PIC X(30).
+           05 OUT-EMP-POSITION     PIC X(15).
+           05 OUT-EMP-HOURLY-RATE  PIC 9(5)V99.
+           05 OUT-EMP-SALARY       PIC 9(7)V99.
+           05 OUT-EMP-TAX-RATE     PIC 9(5)V99.
+           05 OUT-EMP-DEDUCTIONS   PIC 9(7)V99.
+
+       WORKING-STORAGE SECTION.
+       01  EOF                 PIC X VALUE "N".
+       01  FIRST-RECORD-SWITCH PIC X VALUE "Y".
+       01  WS-EMP-FILE-STATUS  PIC X(2) VALUE "00".
+       01  WS-SRT-FILE-STATUS  PIC X(2) VALUE "00".
+
+       01  WS-PREVIOUS-POSITION PIC X(15) VALUE SPACES.
+       01  WS-SUBTOTAL-SALARY   PIC 9(9)V99 VALUE 0.
+       01  WS-GRAND-TOTAL-SALARY PIC 9(9)V99 VALUE 0.
+
+       01  EDITED-FIELDS.
+           05 ED-SALARY         PIC ZZZ,ZZ9.99.
+           05 ED-SUBTOTAL       PIC ZZZ,ZZZ,ZZ9.99.
+           05 ED-GRAND-TOTAL    PIC ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+      *    SORT ... USING OPENS AND CLOSES EMPLOYEE-FILE ITSELF AND
+      *    DOES NOT SET WS-EMP-FILE-STATUS IF THE FILE IS MISSING -- IT
+      *    JUST SILENTLY SORTS ZERO RECORDS -- SO EMPLOYEE-FILE IS
+      *    EXPLICITLY OPENED AND CHECKED HERE FIRST, THE SAME WAY EVERY
+      *    OTHER PROGRAM IN THIS FOLDER VERIFIES THE FILE IS ACTUALLY
+      *    THERE BEFORE TRUSTING IT.
+       0001-MAIN.
+           OPEN INPUT EMPLOYEE-FILE
+           IF WS-EMP-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: UNABLE TO OPEN EMPLOYEE-FILE, STATUS = "
+                   WS-EMP-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           CLOSE EMPLOYEE-FILE
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SR-EMP-POSITION SR-EMP-ID
+               USING EMPLOYEE-FILE
+               GIVING SORTED-FILE
+           OPEN INPUT SORTED-FILE
+           IF WS-SRT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: UNABLE TO OPEN SORTED-FILE, STATUS = "
+                   WS-SRT-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 0010-PRINT-HEADING
+           PERFORM UNTIL EOF = "Y"
+               READ SORTED-FILE
+                   AT END
+                       MOVE "Y" TO EOF
+                   NOT AT END
+                       PERFORM 0020-PROCESS-RECORD
+               END-READ
+           END-PERFORM
+           PERFORM 0030-PRINT-FINAL-SUBTOTAL
+           PERFORM 0040-PRINT-GRAND-TOTAL
+           CLOSE SORTED-FILE
+           STOP RUN.
+
+       0010-PRINT-HEADING.
+           DISPLAY " "
+           DISPLAY "          PAYROLL REGISTER BY POSITION"
+           DISPLAY "EMP-ID  EMP-NAME                       "
+               "POSITION            SALARY"
+           DISPLAY "------  -------------------------------"
+               "---------------  ----------".
+
+       0020-PROCESS-RECORD.
+           IF FIRST-RECORD-SWITCH = "Y"
+               MOVE OUT-EMP-POSITION TO WS-PREVIOUS-POSITION
+               MOVE "N" TO FIRST-RECORD-SWITCH
+           END-IF
+           IF OUT-EMP-POSITION NOT = WS-PREVIOUS-POSITION
+               PERFORM 0030-PRINT-FINAL-SUBTOTAL
+               MOVE OUT-EMP-POSITION TO WS-PREVIOUS-POSITION
+               MOVE 0 TO WS-SUBTOTAL-SALARY
+           END-IF
+           MOVE OUT-EMP-SALARY TO ED-SALARY
+           DISPLAY OUT-EMP-ID "   " OUT-EMP-NAME "  "
+               OUT-EMP-POSITION "  " ED-SALARY
+           ADD OUT-EMP-SALARY TO WS-SUBTOTAL-SALARY
+           ADD OUT-EMP-SALARY TO WS-GRAND-TOTAL-SALARY.
+
+       0030-PRINT-FINAL-SUBTOTAL.
+           MOVE WS-SUBTOTAL-SALARY TO ED-SUBTOTAL
+           DISPLAY "        --- SUBTOTAL FOR " WS-PREVIOUS-POSITION
+               " " ED-SUBTOTAL.
+
+       0040-PRINT-GRAND-TOTAL.
+           MOVE WS-GRAND-TOTAL-SALARY TO ED-GRAND-TOTAL
+           DISPLAY "------  -------------------------------"
+               "---------------  ----------"
+           DISPLAY "GRAND TOTAL SALARY: " ED-GRAND-TOTAL.
