@@ -1,64 +1,291 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FVearning.
-       *PROGRAMMER  Joseph Skokan.
+      *PROGRAMMER  Joseph Skokan.
       *COMPLETION DATE AUGUST 11, 2024.
       *REMARKS.    THIS IS AN INTERACTIVE PROGRAM THAT IS DESIGNED
       *            TO ILLUSTRATE THE USE OF COBOL.
       *            IT PERFORMS CALCULATIONS BASED ON USER INPUT.
       *            THE PROGRAM RETURNS INTEREST RATES.
-      *        cobc -x -o fv futureValue.cob COMPILE THIS WITH
+      *            THE MONEY FIELDS IN user-entries, work-fields AND
+      *            goal-seek-fields COPY THE SHARED MONEY-FIELD
+      *            PICTURE FROM Copybooks/money.cpy.
+      *        compile with (from the repo root) ->
+      *            cobc -x -o fv -I Copybooks InterestRates/futureValue.cob
           
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVESTMENT-LOG-FILE ASSIGN TO "investmentrun.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+           SELECT FV-PARAM-FILE ASSIGN TO "fvparams.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FP-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  INVESTMENT-LOG-FILE.
+       01  INVESTMENT-LOG-RECORD  PIC X(100).
+
+      *    ONE LINE PER UNATTENDED PROJECTION -- CLIENT ID, AMOUNT,
+      *    YEARS, RATE AND CONTRIBUTION.
+       FD  FV-PARAM-FILE.
+       01  FV-PARAM-RECORD.
+           05 FP-CLIENT-ID         PIC X(10).
+           05 FP-INVESTMENT-AMOUNT PIC 9(9)V99.
+           05 FP-YEARS             PIC 9(2).
+           05 FP-RATE              PIC 9(2)V9.
+           05 FP-CONTRIBUTION      PIC 9(7)V99.
 
        WORKING-STORAGE SECTION.
-       01  user-entries.   
+       01  user-entries.
            05 number-entered       PIC 9 VALUE 1.
-           05 investment-amount    PIC 9(9)V99.
+           05 client-id            PIC X(10).
+           COPY 'money.cpy' REPLACING ==MONEY-LEVEL== BY ==05==
+               ==MONEY-FIELD== BY ==investment-amount==.
            05 number-of-years      PIC 9(2).
            05 yearly-interest-rate PIC 9(2)v9.
+           COPY 'money.cpy' REPLACING ==MONEY-LEVEL== BY ==05==
+               ==MONEY-FIELD== BY ==contribution-amount==.
 
 
        01  work-fields.
-           05 future-values        PIC 9(7)V99.
+           COPY 'money.cpy' REPLACING ==MONEY-LEVEL== BY ==05==
+               ==MONEY-FIELD== BY ==future-values==.
            05 year-counter         PIC 9(3).
-           05 edited-future-value  PIC 9(9)v99.
+           COPY 'money.cpy' REPLACING ==MONEY-LEVEL== BY ==05==
+               ==MONEY-FIELD== BY ==edited-future-value==.
+           COPY 'money.cpy' REPLACING ==MONEY-LEVEL== BY ==05==
+               ==MONEY-FIELD== BY ==beginning-balance==.
+           COPY 'money.cpy' REPLACING ==MONEY-LEVEL== BY ==05==
+               ==MONEY-FIELD== BY ==interest-earned==.
+           05 WS-LOG-FILE-STATUS   PIC X(2) VALUE "00".
+           05 WS-TIMESTAMP         PIC X(26).
+           05 WS-LOG-LINE          PIC X(100).
+           05 WS-SUPPRESS-DISPLAY  PIC X VALUE "N".
+           05 WS-AUDIT-PROGRAM     PIC X(15) VALUE "FVEARNING".
+           05 WS-AUDIT-ACTION      PIC X(40).
+           05 WS-FV-PROMPT         PIC X(60).
+           05 WS-FV-NUM-BUFFER     PIC X(18).
+           05 WS-FP-FILE-STATUS    PIC X(2) VALUE "00".
+           05 WS-BATCH-MODE        PIC X VALUE "N".
+           05 WS-FP-EOF            PIC X VALUE "N".
+      *    NUMERIC-EDITED COPIES FOR THE LOG STRING IN
+      *    130-log-investment-run -- investment-amount,
+      *    contribution-amount AND edited-future-value ARE ALL SIGNED
+      *    (money.cpy) AND STRING COPIES A SIGNED DISPLAY ITEM'S RAW
+      *    OVERPUNCHED SIGN BYTE INSTEAD OF RENDERING IT AS A VISIBLE
+      *    "-", SO A GOAL-SEEK RUN WITH A NEGATIVE REQUIRED INVESTMENT
+      *    WOULD CORRUPT THE LOG LINE UNLESS THE VALUE IS MOVED THROUGH
+      *    AN EDITED PICTURE FIRST.
+           05 WS-ED-INVESTMENT     PIC -9(9).99.
+           05 WS-ED-CONTRIB        PIC -9(9).99.
+           05 WS-ED-FV             PIC -9(9).99.
+
+       01  goal-seek-fields.
+           COPY 'money.cpy' REPLACING ==MONEY-LEVEL== BY ==05==
+               ==MONEY-FIELD== BY ==target-future-value==.
+           COPY 'money.cpy' REPLACING ==MONEY-LEVEL== BY ==05==
+               ==MONEY-FIELD== BY ==ws-contrib-only-fv==.
+           05 ws-per-dollar-factor PIC 9(9)V9(6).
+           COPY 'money.cpy' REPLACING ==MONEY-LEVEL== BY ==05==
+               ==MONEY-FIELD== BY ==ws-saved-contribution==.
 
        PROCEDURE DIVISION.
        
        000-calculate-future-value.
-           PERFORM 100-calculate-future-value
-               UNTIL number-entered = ZERO.
+           PERFORM 0050-CHECK-FOR-PARAM-FILE
+           IF WS-BATCH-MODE = "Y"
+               PERFORM 800-BATCH-MODE
+           ELSE
+               PERFORM 100-calculate-future-value
+                   UNTIL number-entered = ZERO
+           END-IF
            DISPLAY "END OF SESSION"
-           STOP RUN.
+           GOBACK.
+
+      *    IF fvparams.dat IS PRESENT, THIS RUN IS UNATTENDED -- SKIP
+      *    ALL THE ACCEPT PROMPTS AND PROJECT EACH RECORD ON FILE
+      *    INSTEAD OF WAITING FOR SOMEONE AT A TERMINAL.
+       0050-CHECK-FOR-PARAM-FILE.
+           OPEN INPUT FV-PARAM-FILE
+           IF WS-FP-FILE-STATUS = "00"
+               MOVE "Y" TO WS-BATCH-MODE
+               DISPLAY "BATCH MODE: READING INVESTMENT RUNS FROM "
+                   "fvparams.dat"
+           ELSE
+               MOVE "N" TO WS-BATCH-MODE
+           END-IF.
+
+       800-BATCH-MODE.
+           PERFORM UNTIL WS-FP-EOF = "Y"
+               READ FV-PARAM-FILE
+                   AT END
+                       MOVE "Y" TO WS-FP-EOF
+                   NOT AT END
+                       MOVE FP-CLIENT-ID TO client-id
+                       MOVE FP-INVESTMENT-AMOUNT TO investment-amount
+                       MOVE FP-YEARS TO number-of-years
+                       MOVE FP-RATE TO yearly-interest-rate
+                       MOVE FP-CONTRIBUTION TO contribution-amount
+                       MOVE investment-amount TO future-values
+                       MOVE 1 TO year-counter
+                       DISPLAY "YEAR  BEGINNING BAL   INTEREST EARNED"
+                           "   ENDING BAL"
+                       PERFORM 120-calculate-next-fv
+                           UNTIL year-counter > number-of-years
+                       MOVE future-values TO edited-future-value
+                       DISPLAY "Future value = " edited-future-value
+                       PERFORM 130-log-investment-run
+               END-READ
+           END-PERFORM
+           CLOSE FV-PARAM-FILE.
 
        100-calculate-future-value.
            DISPLAY "--------------------------------------------------"
            DISPLAY "TO END THE PROGRAM ENTER 0."
-           DISPLAY "TO PERFORM ANOTHER CALCULATION, ENTER 1."
+           DISPLAY "TO PROJECT A FUTURE VALUE, ENTER 1."
+           DISPLAY "TO SOLVE FOR THE REQUIRED INVESTMENT, ENTER 2."
            DISPLAY "--------------------------------------------------"
-           IF number-entered = 1
-               PERFORM 110-get-user-values
-               MOVE investment-amount TO future-values
-               MOVE 1 TO year-counter
-               PERFORM 120-calculate-next-fv
-                   UNTIL year-counter > number-of-years
-                   MOVE future-values TO edited-future-value
-                   DISPLAY "Future value = " edited-future-value.
+           ACCEPT number-entered
+           EVALUATE TRUE
+               WHEN number-entered = 1
+                   PERFORM 110-get-user-values
+                   MOVE investment-amount TO future-values
+                   MOVE 1 TO year-counter
+                   DISPLAY "YEAR  BEGINNING BAL   INTEREST EARNED"
+                       "   ENDING BAL"
+                   PERFORM 120-calculate-next-fv
+                       UNTIL year-counter > number-of-years
+                       MOVE future-values TO edited-future-value
+                       DISPLAY "Future value = " edited-future-value
+                   PERFORM 130-log-investment-run
+               WHEN number-entered = 2
+                   PERFORM 140-get-goal-seek-values
+                   PERFORM 150-goal-seek-investment
+           END-EVALUATE.
 
        110-get-user-values.
-           DISPLAY "ENTER INVESTMENT AMOUNT: ".
-           ACCEPT investment-amount.
-           DISPLAY "ENTER THE NUMBER OF YEARS (XX). ".
-           ACCEPT number-of-years.
-           DISPLAY "ENTER YEARLY INTEREST RATE (XX.X). ".
-           ACCEPT yearly-interest-rate.
+           DISPLAY "ENTER CLIENT ID: ".
+           ACCEPT client-id.
+           MOVE "ENTER INVESTMENT AMOUNT: " TO WS-FV-PROMPT
+           CALL "NUMVALID" USING WS-FV-PROMPT WS-FV-NUM-BUFFER
+           MOVE WS-FV-NUM-BUFFER TO investment-amount
+           MOVE "ENTER THE NUMBER OF YEARS (XX). " TO WS-FV-PROMPT
+           CALL "NUMVALID" USING WS-FV-PROMPT WS-FV-NUM-BUFFER
+           MOVE WS-FV-NUM-BUFFER TO number-of-years
+           MOVE "ENTER YEARLY INTEREST RATE (XX.X). " TO WS-FV-PROMPT
+           CALL "NUMVALID" USING WS-FV-PROMPT WS-FV-NUM-BUFFER
+           MOVE WS-FV-NUM-BUFFER TO yearly-interest-rate
+           MOVE "ENTER YEARLY CONTRIBUTION AMOUNT (0 IF NONE): "
+               TO WS-FV-PROMPT
+           CALL "NUMVALID" USING WS-FV-PROMPT WS-FV-NUM-BUFFER
+           MOVE WS-FV-NUM-BUFFER TO contribution-amount.
 
        120-calculate-next-fv.
-           COMPUTE future-values ROUNDED = 
+           MOVE future-values TO beginning-balance
+           ADD contribution-amount TO future-values
+           COMPUTE interest-earned ROUNDED =
+               future-values * yearly-interest-rate / 100
+           COMPUTE future-values ROUNDED =
                future-values +
-                   (future-values * yearly-interest-rate / 100).
+                   (future-values * yearly-interest-rate / 100)
+           IF WS-SUPPRESS-DISPLAY = "N"
+               DISPLAY year-counter "     " beginning-balance
+                   "      " interest-earned "      " future-values
+           END-IF
            ADD 1 TO year-counter.
 
+       140-get-goal-seek-values.
+           DISPLAY "ENTER CLIENT ID: ".
+           ACCEPT client-id.
+           MOVE "ENTER TARGET FUTURE VALUE: " TO WS-FV-PROMPT
+           CALL "NUMVALID" USING WS-FV-PROMPT WS-FV-NUM-BUFFER
+           MOVE WS-FV-NUM-BUFFER TO target-future-value
+           MOVE "ENTER THE NUMBER OF YEARS (XX). " TO WS-FV-PROMPT
+           CALL "NUMVALID" USING WS-FV-PROMPT WS-FV-NUM-BUFFER
+           MOVE WS-FV-NUM-BUFFER TO number-of-years
+           MOVE "ENTER YEARLY INTEREST RATE (XX.X). " TO WS-FV-PROMPT
+           CALL "NUMVALID" USING WS-FV-PROMPT WS-FV-NUM-BUFFER
+           MOVE WS-FV-NUM-BUFFER TO yearly-interest-rate
+           MOVE "ENTER YEARLY CONTRIBUTION AMOUNT (0 IF NONE): "
+               TO WS-FV-PROMPT
+           CALL "NUMVALID" USING WS-FV-PROMPT WS-FV-NUM-BUFFER
+           MOVE WS-FV-NUM-BUFFER TO contribution-amount.
+
+      *    SOLVES FOR THE LUMP-SUM investment-amount NEEDED TO REACH
+      *    target-future-value, GIVEN THE CONTRIBUTIONS, YEARS AND
+      *    RATE ALREADY ENTERED. SINCE COMPOUNDING IS LINEAR IN THE
+      *    STARTING INVESTMENT, TWO SILENT TRIAL RUNS OF THE SAME
+      *    120-calculate-next-fv LOGIC (ONE WITH NO INVESTMENT, ONE
+      *    WITH A $1 INVESTMENT AND NO CONTRIBUTIONS) ARE ENOUGH TO
+      *    DERIVE THE FUTURE VALUE OF THE CONTRIBUTIONS ALONE AND THE
+      *    GROWTH FACTOR PER INVESTED DOLLAR, THEN THE REQUIRED
+      *    INVESTMENT IS BACKED OUT ALGEBRAICALLY.
+       150-goal-seek-investment.
+           MOVE contribution-amount TO ws-saved-contribution
+           MOVE "Y" TO WS-SUPPRESS-DISPLAY
+           MOVE 0 TO investment-amount
+           MOVE 0 TO future-values
+           MOVE 1 TO year-counter
+           PERFORM 120-calculate-next-fv
+               UNTIL year-counter > number-of-years
+           MOVE future-values TO ws-contrib-only-fv
+
+           MOVE 1 TO investment-amount
+           MOVE 0 TO contribution-amount
+           MOVE 1 TO future-values
+           MOVE 1 TO year-counter
+           PERFORM 120-calculate-next-fv
+               UNTIL year-counter > number-of-years
+           MOVE future-values TO ws-per-dollar-factor
+
+           MOVE ws-saved-contribution TO contribution-amount
+           COMPUTE investment-amount ROUNDED =
+               (target-future-value - ws-contrib-only-fv)
+                   / ws-per-dollar-factor
+
+           MOVE "N" TO WS-SUPPRESS-DISPLAY
+           DISPLAY "REQUIRED INVESTMENT = " investment-amount
+           MOVE investment-amount TO future-values
+           MOVE 1 TO year-counter
+           DISPLAY "YEAR  BEGINNING BAL   INTEREST EARNED"
+               "   ENDING BAL"
+           PERFORM 120-calculate-next-fv
+               UNTIL year-counter > number-of-years
+               MOVE future-values TO edited-future-value
+               DISPLAY "Future value = " edited-future-value
+           PERFORM 130-log-investment-run.
+
+       130-log-investment-run.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           OPEN EXTEND INVESTMENT-LOG-FILE
+           IF WS-LOG-FILE-STATUS NOT = "00"
+      *        LOG DOES NOT EXIST YET - CREATE IT, THEN RE-OPEN
+      *        FOR EXTEND SO THE FIRST ENTRY IS ACTUALLY WRITTEN.
+               OPEN OUTPUT INVESTMENT-LOG-FILE
+               CLOSE INVESTMENT-LOG-FILE
+               OPEN EXTEND INVESTMENT-LOG-FILE
+           END-IF
+           MOVE SPACES TO WS-LOG-LINE
+           MOVE investment-amount   TO WS-ED-INVESTMENT
+           MOVE contribution-amount TO WS-ED-CONTRIB
+           MOVE edited-future-value TO WS-ED-FV
+           STRING WS-TIMESTAMP(1:8) "-" WS-TIMESTAMP(9:6)
+               "  CLIENT=" client-id
+               "  AMOUNT=" WS-ED-INVESTMENT
+               "  YEARS=" number-of-years
+               "  RATE=" yearly-interest-rate
+               "  CONTRIB=" WS-ED-CONTRIB
+               "  FV=" WS-ED-FV
+               DELIMITED BY SIZE INTO WS-LOG-LINE
+           MOVE WS-LOG-LINE TO INVESTMENT-LOG-RECORD
+           WRITE INVESTMENT-LOG-RECORD
+           CLOSE INVESTMENT-LOG-FILE
+           MOVE SPACES TO WS-AUDIT-ACTION
+           STRING "PROJECTED FV FOR " client-id
+               " OVER " number-of-years " YEARS"
+               DELIMITED BY SIZE INTO WS-AUDIT-ACTION
+           CALL "AUDITLOG" USING WS-AUDIT-PROGRAM WS-AUDIT-ACTION.
+
 
