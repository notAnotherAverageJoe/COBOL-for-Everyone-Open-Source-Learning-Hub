@@ -7,50 +7,233 @@
       *            IT PRINTS EACH GRADE IN THE TABLE.
       *    compile with ->  cobc -x -o tables tables.cob
       *    then run ./tables
-      *     
+      *
+      *            MARKS-ARRAY IS NOW LOADED AT RUNTIME FROM
+      *            marks.dat SO A NEW CLASS SECTION IS A DATA
+      *            CHANGE, NOT A CODE CHANGE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MARKS-FILE ASSIGN TO "marks.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MARKS-FILE-STATUS.
+           SELECT STUDENT-MASTER-FILE ASSIGN TO "studentmaster.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-STUDENT-ID
+               FILE STATUS IS WS-SM-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  MARKS-FILE.
+       01  MARKS-RECORD.
+           05 MR-STUDENT-ID    PIC X(5).
+           05 MR-MARK          PIC 99.
+
+       FD  STUDENT-MASTER-FILE.
+       01  STUDENT-MASTER-RECORD.
+           05 SM-STUDENT-ID    PIC X(5).
+           05 SM-TERM-COUNT    PIC 9(2).
+           05 SM-TERM-MARKS    OCCURS 12 TIMES PIC 99.
+
        WORKING-STORAGE SECTION.
 
+       01  WS-SM-FILE-STATUS  PIC X(2) VALUE "00".
+       01  WS-PRIOR-MARK      PIC 99   VALUE 0.
+       01  WS-TREND           PIC X(11) VALUE SPACES.
+
        01  I                PIC 9(3) VALUE 1.
-       
+       01  J                PIC 9(3) VALUE 1.
+       01  WS-STUDENT-COUNT PIC 9(3) VALUE 0.
+       01  WS-MARKS-FILE-STATUS PIC X(2) VALUE "00".
+       01  WS-MARKS-EOF     PIC X VALUE "N".
+       01  WS-TEMP-MARK     PIC 99.
+       01  WS-TEMP-ID       PIC X(5).
+
        01  STUDENT-MARKS.
-           05  MARKS-ARRAY  OCCURS 10 TIMES PIC 99.
+           05  MARKS-ARRAY      OCCURS 10 TIMES PIC 99.
+           05  STUDENT-ID-ARRAY OCCURS 10 TIMES PIC X(5).
+
+       01  CLASS-STATISTICS.
+           05  WS-TOTAL-MARKS   PIC 9(4)   VALUE 0.
+           05  WS-CLASS-AVERAGE PIC 99V99  VALUE 0.
+           05  WS-HIGH-MARK     PIC 99     VALUE 0.
+           05  WS-LOW-MARK      PIC 99     VALUE 99.
+
+       01  WS-LETTER-GRADE      PIC X      VALUE SPACE.
 
        PROCEDURE DIVISION.
-      *    This section is moving the numbers into the array-like table. 
-           MOVE 85 TO MARKS-ARRAY(1).
-           MOVE 90 TO MARKS-ARRAY(2).
-           MOVE 70 TO MARKS-ARRAY(3).
-           MOVE 79 TO MARKS-ARRAY(4).
-           MOVE 88 TO MARKS-ARRAY(5).
-           MOVE 85 TO MARKS-ARRAY(6).
-           MOVE 93 TO MARKS-ARRAY(7).
-           MOVE 17 TO MARKS-ARRAY(8).
-           MOVE 43 TO MARKS-ARRAY(9).
-           MOVE 99 TO MARKS-ARRAY(10).
-           DISPLAY " "
-           DISPLAY " "
-
-           DISPLAY "MARK FOR STUDENT 1 IS " MARKS-ARRAY(1).
-           DISPLAY "MARK FOR STUDENT 2 IS " MARKS-ARRAY(2).
-           DISPLAY "MARK FOR STUDENT 3 IS " MARKS-ARRAY(3).
-           DISPLAY "MARK FOR STUDENT 4 IS " MARKS-ARRAY(4).
-           DISPLAY "MARK FOR STUDENT 5 IS " MARKS-ARRAY(5).
-           DISPLAY "MARK FOR STUDENT 6 IS " MARKS-ARRAY(6).
-           DISPLAY "MARK FOR STUDENT 7 IS " MARKS-ARRAY(7).
-           DISPLAY "MARK FOR STUDENT 8 IS " MARKS-ARRAY(8).
-           DISPLAY "MARK FOR STUDENT 9 IS " MARKS-ARRAY(9).
-           DISPLAY "MARK FOR STUDENT 10 IS " MARKS-ARRAY(10).
-           
+      *    This section loads the array-like table from marks.dat
+      *    instead of hardcoded MOVE statements, so a new class
+      *    section is a data change, not a code change.
+           PERFORM 0050-LOAD-MARKS-FROM-FILE
+           DISPLAY " "
+           DISPLAY " "
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-STUDENT-COUNT
+               DISPLAY "MARK FOR STUDENT " STUDENT-ID-ARRAY(I)
+                   " IS " MARKS-ARRAY(I)
+           END-PERFORM.
+
            DISPLAY "-------------------------------------------------"
            DISPLAY " "
            DISPLAY " "
       *    this is a way to user iteration instead of printing each one
       *    yourself.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
-               DISPLAY "MARK FOR STUDENT " I " IS " MARKS-ARRAY(I)
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-STUDENT-COUNT
+               PERFORM 0300-GET-LETTER-GRADE
+               DISPLAY "MARK FOR STUDENT " STUDENT-ID-ARRAY(I)
+                   " IS " MARKS-ARRAY(I) " (" WS-LETTER-GRADE ")"
+           END-PERFORM.
+           DISPLAY " "
+           DISPLAY " "
+
+           PERFORM 0100-COMPUTE-CLASS-STATISTICS
+           DISPLAY "CLASS AVERAGE IS " WS-CLASS-AVERAGE
+           DISPLAY "HIGHEST MARK IS  " WS-HIGH-MARK
+           DISPLAY "LOWEST MARK IS   " WS-LOW-MARK
+           DISPLAY " "
+           DISPLAY " "
+
+           PERFORM 0400-RANK-STUDENTS
+           DISPLAY "-------------- CLASS RANKINGS ---------------"
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-STUDENT-COUNT
+               DISPLAY "RANK " I ": STUDENT " STUDENT-ID-ARRAY(I)
+                   " - " MARKS-ARRAY(I)
+           END-PERFORM.
+           DISPLAY " "
+           DISPLAY " "
+
+           PERFORM 0600-OPEN-STUDENT-MASTER
+           DISPLAY "-------------- TERM-OVER-TERM TREND ---------"
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-STUDENT-COUNT
+               PERFORM 0500-UPDATE-STUDENT-MASTER-AND-TREND
            END-PERFORM.
+           CLOSE STUDENT-MASTER-FILE
            DISPLAY " "
            DISPLAY " "
 
-           STOP RUN.
+           GOBACK.
+
+       0050-LOAD-MARKS-FROM-FILE.
+           OPEN INPUT MARKS-FILE
+           IF WS-MARKS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: UNABLE TO OPEN MARKS-FILE, STATUS = "
+                   WS-MARKS-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF
+           PERFORM UNTIL WS-MARKS-EOF = "Y"
+                   OR WS-STUDENT-COUNT = 10
+               READ MARKS-FILE
+                   AT END
+                       MOVE "Y" TO WS-MARKS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-STUDENT-COUNT
+                       MOVE MR-STUDENT-ID
+                           TO STUDENT-ID-ARRAY(WS-STUDENT-COUNT)
+                       MOVE MR-MARK
+                           TO MARKS-ARRAY(WS-STUDENT-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE MARKS-FILE.
+
+       0100-COMPUTE-CLASS-STATISTICS.
+           MOVE 0  TO WS-TOTAL-MARKS
+           MOVE 0  TO WS-HIGH-MARK
+           MOVE 99 TO WS-LOW-MARK
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-STUDENT-COUNT
+               ADD MARKS-ARRAY(I) TO WS-TOTAL-MARKS
+               IF MARKS-ARRAY(I) > WS-HIGH-MARK
+                   MOVE MARKS-ARRAY(I) TO WS-HIGH-MARK
+               END-IF
+               IF MARKS-ARRAY(I) < WS-LOW-MARK
+                   MOVE MARKS-ARRAY(I) TO WS-LOW-MARK
+               END-IF
+           END-PERFORM
+           COMPUTE WS-CLASS-AVERAGE ROUNDED =
+               WS-TOTAL-MARKS / WS-STUDENT-COUNT.
+
+      *    BUBBLE-SORTS MARKS-ARRAY (AND ITS PARALLEL
+      *    STUDENT-ID-ARRAY) INTO HIGHEST-TO-LOWEST ORDER SO WE CAN
+      *    POST CLASS RANKINGS INSTEAD OF LOAD ORDER.
+       0400-RANK-STUDENTS.
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > WS-STUDENT-COUNT - 1
+               PERFORM VARYING J FROM 1 BY 1
+                       UNTIL J > WS-STUDENT-COUNT - I
+                   IF MARKS-ARRAY(J) < MARKS-ARRAY(J + 1)
+                       MOVE MARKS-ARRAY(J)      TO WS-TEMP-MARK
+                       MOVE MARKS-ARRAY(J + 1)  TO MARKS-ARRAY(J)
+                       MOVE WS-TEMP-MARK        TO MARKS-ARRAY(J + 1)
+                       MOVE STUDENT-ID-ARRAY(J) TO WS-TEMP-ID
+                       MOVE STUDENT-ID-ARRAY(J + 1)
+                           TO STUDENT-ID-ARRAY(J)
+                       MOVE WS-TEMP-ID TO STUDENT-ID-ARRAY(J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       0600-OPEN-STUDENT-MASTER.
+           OPEN I-O STUDENT-MASTER-FILE
+           IF WS-SM-FILE-STATUS = "35"
+      *        FILE DOES NOT EXIST YET - CREATE IT
+               OPEN OUTPUT STUDENT-MASTER-FILE
+               CLOSE STUDENT-MASTER-FILE
+               OPEN I-O STUDENT-MASTER-FILE
+           END-IF
+           IF WS-SM-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: UNABLE TO OPEN STUDENT-MASTER-FILE, "
+                   "STATUS = " WS-SM-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+      *    ACCUMULATES THIS TERM'S MARK INTO STUDENT-MASTER-FILE AND
+      *    REPORTS WHETHER THE STUDENT'S AVERAGE IS IMPROVING OR
+      *    DECLINING AGAINST THE LAST TERM ON FILE.
+       0500-UPDATE-STUDENT-MASTER-AND-TREND.
+           MOVE STUDENT-ID-ARRAY(I) TO SM-STUDENT-ID
+           READ STUDENT-MASTER-FILE
+               INVALID KEY
+                   MOVE 1 TO SM-TERM-COUNT
+                   MOVE MARKS-ARRAY(I) TO SM-TERM-MARKS(1)
+                   WRITE STUDENT-MASTER-RECORD
+                   DISPLAY STUDENT-ID-ARRAY(I) ": " MARKS-ARRAY(I)
+                       " (FIRST TERM ON RECORD)"
+               NOT INVALID KEY
+                   MOVE SM-TERM-MARKS(SM-TERM-COUNT) TO WS-PRIOR-MARK
+                   IF SM-TERM-COUNT < 12
+                       ADD 1 TO SM-TERM-COUNT
+                   ELSE
+                       PERFORM VARYING J FROM 1 BY 1 UNTIL J > 11
+                           MOVE SM-TERM-MARKS(J + 1) TO SM-TERM-MARKS(J)
+                       END-PERFORM
+                   END-IF
+                   MOVE MARKS-ARRAY(I) TO SM-TERM-MARKS(SM-TERM-COUNT)
+                   EVALUATE TRUE
+                       WHEN MARKS-ARRAY(I) > WS-PRIOR-MARK
+                           MOVE "IMPROVING" TO WS-TREND
+                       WHEN MARKS-ARRAY(I) < WS-PRIOR-MARK
+                           MOVE "DECLINING" TO WS-TREND
+                       WHEN OTHER
+                           MOVE "UNCHANGED" TO WS-TREND
+                   END-EVALUATE
+                   REWRITE STUDENT-MASTER-RECORD
+                   DISPLAY STUDENT-ID-ARRAY(I) ": " WS-PRIOR-MARK
+                       " -> " MARKS-ARRAY(I) " (" WS-TREND ")"
+           END-READ.
+
+       0300-GET-LETTER-GRADE.
+           EVALUATE TRUE
+               WHEN MARKS-ARRAY(I) >= 90
+                   MOVE "A" TO WS-LETTER-GRADE
+               WHEN MARKS-ARRAY(I) >= 80
+                   MOVE "B" TO WS-LETTER-GRADE
+               WHEN MARKS-ARRAY(I) >= 70
+                   MOVE "C" TO WS-LETTER-GRADE
+               WHEN MARKS-ARRAY(I) >= 60
+                   MOVE "D" TO WS-LETTER-GRADE
+               WHEN OTHER
+                   MOVE "F" TO WS-LETTER-GRADE
+           END-EVALUATE.
