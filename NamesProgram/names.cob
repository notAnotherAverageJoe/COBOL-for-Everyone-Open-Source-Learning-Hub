@@ -1,16 +1,53 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NamesProgram.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIGNIN-LOG-FILE ASSIGN TO "guestbook.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SIGNIN-LOG-FILE.
+       01  SIGNIN-LOG-RECORD      PIC X(60).
+
        WORKING-STORAGE SECTION.
        01 USER_NAME PIC X(6).
       *Change the number in PIC X(Your num here) to get your full name!
 
+       01  WS-LOG-FILE-STATUS     PIC X(2) VALUE "00".
+       01  WS-TIMESTAMP           PIC X(26).
+       01  WS-LOG-LINE            PIC X(60).
+
        PROCEDURE DIVISION.
            DISPLAY 'Please enter your name: '.
            ACCEPT USER_NAME.
-           
+
            DISPLAY 'HELLO, ' USER_NAME ', AND WELCOME TO COBOL!'.
-           STOP RUN.
+           PERFORM 900-LOG-SIGNIN.
+           GOBACK.
       * if you named your file names.cob like me, compile with this
-      *        cobc -x -o names names.cob
\ No newline at end of file
+      *        cobc -x -o names names.cob
+
+      *    APPENDS THE NAME JUST ENTERED, WITH A TIMESTAMP, TO
+      *    guestbook.log SO THERE'S A RUNNING RECORD OF EVERYONE
+      *    WHO'S SIGNED IN, NOT JUST A ONE-OFF GREETING.
+       900-LOG-SIGNIN.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           OPEN EXTEND SIGNIN-LOG-FILE
+           IF WS-LOG-FILE-STATUS NOT = "00"
+      *        LOG DOES NOT EXIST YET - CREATE IT, THEN RE-OPEN
+      *        FOR EXTEND SO THE FIRST ENTRY IS ACTUALLY WRITTEN.
+               OPEN OUTPUT SIGNIN-LOG-FILE
+               CLOSE SIGNIN-LOG-FILE
+               OPEN EXTEND SIGNIN-LOG-FILE
+           END-IF
+           MOVE SPACES TO WS-LOG-LINE
+           STRING WS-TIMESTAMP(1:8) "-" WS-TIMESTAMP(9:6)
+               "  NAME=" USER_NAME
+               DELIMITED BY SIZE INTO WS-LOG-LINE
+           MOVE WS-LOG-LINE TO SIGNIN-LOG-RECORD
+           WRITE SIGNIN-LOG-RECORD
+           CLOSE SIGNIN-LOG-FILE.
