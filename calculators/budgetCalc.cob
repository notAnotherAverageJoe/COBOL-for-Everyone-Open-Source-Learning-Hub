@@ -5,69 +5,265 @@
       *REMARKS.    THIS IS AN INTERACTIVE PROGRAM THAT IS DESIGNED
       *            TO ILLUSTRATE THE USE OF COBOL.  
       *            THIS PROGRAM WILL HELP YOU BUDGET YOU FINANCES.
-      *            
-      *    compile with ->  cobc -x -o budget budgetCalc.cob
+      *            MONTHLY-SALARY AND SAVINGS COPY THE SHARED
+      *            MONEY-FIELD PICTURE FROM Copybooks/money.cpy.
+      *    compile with (from the repo root) ->
+      *        cobc -x -o budget -I Copybooks calculators/budgetCalc.cob
       *    then run ./budget
-      *    
+      *
+      *            EACH RUN'S INPUTS AND RESULTS ARE APPENDED TO A
+      *            DATED HISTORY FILE SO WE CAN SEE MONTH-OVER-MONTH
+      *            TRENDS INSTEAD OF ONE MONTH IN ISOLATION.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BUDGET-HISTORY-FILE ASSIGN TO "budgethistory.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BH-FILE-STATUS.
+           SELECT SAVINGS-PROFILE-FILE ASSIGN TO "savingsprofile.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SP-FILE-STATUS.
+           SELECT BUDGET-PARAM-FILE ASSIGN TO "budgetparams.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BP-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  SAVINGS-PROFILE-FILE.
+       01  SAVINGS-PROFILE-RECORD.
+           05 SP-SAVINGS-GOAL-PCT PIC 9(3).
+
+      *    ONE LINE PER UNATTENDED BUDGET RUN -- SALARY PLUS ALL
+      *    NINE EXPENSE CATEGORIES, SAME ORDER AS 0100-GET-USER-INFO
+      *    ASKS FOR THEM.
+       FD  BUDGET-PARAM-FILE.
+       01  BUDGET-PARAM-RECORD.
+           05 BP-ANNUAL-SALARY    PIC 9(7)V99.
+           05 BP-RENT             PIC 9(6)V99.
+           05 BP-UTILITIES        PIC 9(6)V99.
+           05 BP-TRANSPORTATION   PIC 9(4)V99.
+           05 BP-GROCERIES        PIC 9(6)V99.
+           05 BP-ENTERTAINMENT    PIC 9(6)V99.
+           05 BP-DEBT-PAYMENTS    PIC 9(6)V99.
+           05 BP-INSURANCE        PIC 9(6)V99.
+           05 BP-SUBSCRIPTIONS    PIC 9(6)V99.
+
+       FD  BUDGET-HISTORY-FILE.
+       01  BUDGET-HISTORY-RECORD.
+           05 BH-DATE             PIC X(8).
+           05 BH-ANNUAL-SALARY    PIC 9(7)V99.
+           05 BH-RENT             PIC 9(6)V99.
+           05 BH-UTILITIES        PIC 9(6)V99.
+           05 BH-TRANSPORTATION   PIC 9(4)V99.
+           05 BH-GROCERIES        PIC 9(6)V99.
+           05 BH-ENTERTAINMENT    PIC 9(6)V99.
+           05 BH-DEBT-PAYMENTS    PIC 9(6)V99.
+           05 BH-INSURANCE        PIC 9(6)V99.
+           05 BH-SUBSCRIPTIONS    PIC 9(6)V99.
+           05 BH-TOTAL-EXPENSES   PIC 9(7)V99.
+           05 BH-SAVINGS          PIC S9(7)V99.
+
        WORKING-STORAGE SECTION.
-       01  ANNUAL-SALARY PIC 9(6) VALUE 0.
-      *    ANNUAL SALARY / 12 WILL BE MONTHLY SALARY
-       01  MONTHLY-SALARY PIC 9(6) VALUE 0.
-       01  RENT PIC 9(6) VALUE 0.
-       01  UTILITIES PIC 9(6) VALUE 0.
-       01  TRANSPORTATION PIC 9(4) VALUE 0.
-       01  GROCERIES PIC 9(6) VALUE 0.
-       01  ENTERTAINMENT PIC 9(6) VALUE 0.
+       01  WS-BH-FILE-STATUS  PIC X(2) VALUE "00".
+       01  WS-SP-FILE-STATUS  PIC X(2) VALUE "00".
+       01  WS-TODAY           PIC X(8).
+       01  WS-SAVINGS-GOAL-PCT PIC 9(3) VALUE 10.
+       01  WS-BUDGET-PROMPT   PIC X(60).
+       01  WS-BUDGET-NUM-BUFFER PIC X(18).
+
+       01  MONTH-HISTORY-TABLE.
+           05 MH-ENTRY OCCURS 12 TIMES.
+               10 MH-DATE           PIC X(8).
+               10 MH-TOTAL-EXPENSES PIC 9(7)V99.
+               10 MH-SAVINGS        PIC S9(7)V99.
+       01  WS-MONTH-COUNT     PIC 9(2) VALUE 0.
+       01  WS-HIST-EOF        PIC X VALUE "N".
+       01  K                  PIC 9(2) VALUE 1.
+
+       01  WS-HAVE-PRIOR-MONTH PIC X VALUE "N".
+       01  PRIOR-MONTH-FIGURES.
+           05 WS-PRIOR-RENT           PIC 9(6)V99 VALUE 0.
+           05 WS-PRIOR-UTILITIES      PIC 9(6)V99 VALUE 0.
+           05 WS-PRIOR-TRANSPORTATION PIC 9(4)V99 VALUE 0.
+           05 WS-PRIOR-GROCERIES      PIC 9(6)V99 VALUE 0.
+           05 WS-PRIOR-ENTERTAINMENT  PIC 9(6)V99 VALUE 0.
+           05 WS-PRIOR-DEBT-PAYMENTS  PIC 9(6)V99 VALUE 0.
+           05 WS-PRIOR-INSURANCE      PIC 9(6)V99 VALUE 0.
+           05 WS-PRIOR-SUBSCRIPTIONS  PIC 9(6)V99 VALUE 0.
+       01  WS-VARIANCE-THRESHOLD-PCT PIC 9(3) VALUE 15.
+       01  WS-VAR-AMOUNT      PIC S9(6)V99 VALUE 0.
+       01  WS-VAR-PCT         PIC S9(3) VALUE 0.
+       01  WS-VARIANCE-FLAG   PIC X(12) VALUE SPACES.
+       01  ANNUAL-SALARY PIC 9(7)V99 VALUE 0.
+      *    ANNUAL SALARY / 12 WILL BE MONTHLY SALARY -- USES THE
+      *    SHARED MONEY-FIELD PICTURE FROM Copybooks/money.cpy SO IT
+      *    MATCHES THE PRECISION OF THE OTHER PROGRAMS' MONEY FIELDS.
+       COPY 'money.cpy' REPLACING ==MONEY-LEVEL== BY ==01==
+           ==MONEY-FIELD== BY ==MONTHLY-SALARY==.
+       01  RENT PIC 9(6)V99 VALUE 0.
+       01  UTILITIES PIC 9(6)V99 VALUE 0.
+       01  TRANSPORTATION PIC 9(4)V99 VALUE 0.
+       01  GROCERIES PIC 9(6)V99 VALUE 0.
+       01  ENTERTAINMENT PIC 9(6)V99 VALUE 0.
+       01  DEBT-PAYMENTS PIC 9(6)V99 VALUE 0.
+       01  INSURANCE PIC 9(6)V99 VALUE 0.
+       01  SUBSCRIPTIONS PIC 9(6)V99 VALUE 0.
       *    THIS IS EVERYTHING EXCEPT ENTERTAINMENT
-       01  TOTAL-MANDATORY-EXPENSES PIC 9(5) VALUE 0.
+       01  TOTAL-MANDATORY-EXPENSES PIC 9(7)V99 VALUE 0.
       *    THIS VAR IS FOR ENTERTAINMENT AMOUNTS 
-       01  TOTAL-DISCRETIONARY-EXPENSES PIC 9(5) VALUE 0.
+       01  TOTAL-DISCRETIONARY-EXPENSES PIC 9(7)V99 VALUE 0.
       *    ADD MANDATORY AND DISCRECTIONARY EXPENSES 
-       01  TOTAL-EXPENSES PIC 9(5) VALUE 0.
-      *    MONTHLY SALARY SUBTRACTED FROM TOTAL-EXPENSES 
-       01  SAVINGS PIC 9(5) VALUE 0.
+       01  TOTAL-EXPENSES PIC 9(7)V99 VALUE 0.
+      *    MONTHLY SALARY SUBTRACTED FROM TOTAL-EXPENSES -- USES THE
+      *    SHARED MONEY-FIELD PICTURE FROM Copybooks/money.cpy.
+       COPY 'money.cpy' REPLACING ==MONEY-LEVEL== BY ==01==
+           ==MONEY-FIELD== BY ==SAVINGS==.
+       01  WS-AUDIT-PROGRAM PIC X(15) VALUE "BUDGET-PLANNER".
+       01  WS-AUDIT-ACTION PIC X(40).
+       01  WS-BP-FILE-STATUS PIC X(2) VALUE "00".
+       01  WS-BATCH-MODE PIC X VALUE "N".
+      *    NUMERIC-EDITED COPIES FOR THE AUDIT-LOG STRING BELOW --
+      *    MONTHLY-SALARY/SAVINGS ARE SIGNED (money.cpy) AND STRING
+      *    COPIES A SIGNED DISPLAY ITEM'S RAW OVERPUNCHED SIGN BYTE
+      *    INSTEAD OF RENDERING IT AS A VISIBLE "-", SO THE LOG LINE
+      *    WOULD BE CORRUPTED WHENEVER SAVINGS GOES NEGATIVE UNLESS
+      *    THE VALUE IS MOVED THROUGH AN EDITED PICTURE FIRST.
+       01  WS-ED-SALARY  PIC -9(9).99.
+       01  WS-ED-SAVINGS PIC -9(9).99.
 
        PROCEDURE DIVISION.
 
+           PERFORM 0050-CHECK-FOR-PARAM-FILE.
            PERFORM 0100-GET-USER-INFO.
            PERFORM 0500-SPACES.
            PERFORM 0200-CALCULATE-TOTAL-EXPENSES.
            PERFORM 0500-SPACES.
            PERFORM 0300-SAVINGS-FROM-MONTHLY-SALARY.
            PERFORM 0500-SPACES.
+           PERFORM 0150-LOAD-SAVINGS-PROFILE.
            PERFORM 0400-BUDGET.
-           
-           STOP RUN.
+           PERFORM 0500-SPACES.
+           PERFORM 0650-READ-LAST-MONTH.
+           PERFORM 0600-SAVE-TO-HISTORY.
+           PERFORM 0680-VARIANCE-REPORT.
+           PERFORM 0700-TREND-REPORT.
+
+           MOVE SPACES TO WS-AUDIT-ACTION
+           MOVE MONTHLY-SALARY TO WS-ED-SALARY
+           MOVE SAVINGS        TO WS-ED-SAVINGS
+           STRING "BUDGET RUN, SALARY=" WS-ED-SALARY
+               " SAVINGS=" WS-ED-SAVINGS
+               DELIMITED BY SIZE INTO WS-AUDIT-ACTION
+           CALL "AUDITLOG" USING WS-AUDIT-PROGRAM WS-AUDIT-ACTION.
 
+           GOBACK.
+
+
+      *    IF budgetparams.dat IS PRESENT, THIS RUN IS UNATTENDED --
+      *    READ THE ONE BUDGET RECORD ON IT INSTEAD OF WAITING FOR
+      *    SOMEONE AT A TERMINAL TO ANSWER EVERY ACCEPT PROMPT.
+       0050-CHECK-FOR-PARAM-FILE.
+           OPEN INPUT BUDGET-PARAM-FILE
+           IF WS-BP-FILE-STATUS = "00"
+               READ BUDGET-PARAM-FILE
+                   AT END
+                       MOVE "N" TO WS-BATCH-MODE
+                   NOT AT END
+                       MOVE "Y" TO WS-BATCH-MODE
+                       DISPLAY "BATCH MODE: READING INPUTS FROM "
+                           "budgetparams.dat"
+               END-READ
+               CLOSE BUDGET-PARAM-FILE
+           ELSE
+               MOVE "N" TO WS-BATCH-MODE
+           END-IF.
 
        0100-GET-USER-INFO.
-           DISPLAY "Please enter you annual salary: ".
-           ACCEPT ANNUAL-SALARY.
+           IF WS-BATCH-MODE = "Y"
+               MOVE BP-ANNUAL-SALARY TO ANNUAL-SALARY
+               MOVE BP-RENT TO RENT
+               ADD RENT TO TOTAL-MANDATORY-EXPENSES
+               MOVE BP-UTILITIES TO UTILITIES
+               ADD UTILITIES TO TOTAL-MANDATORY-EXPENSES
+               MOVE BP-TRANSPORTATION TO TRANSPORTATION
+               ADD TRANSPORTATION TO TOTAL-MANDATORY-EXPENSES
+               MOVE BP-GROCERIES TO GROCERIES
+               ADD GROCERIES TO TOTAL-MANDATORY-EXPENSES
+               MOVE BP-ENTERTAINMENT TO ENTERTAINMENT
+               ADD ENTERTAINMENT TO TOTAL-DISCRETIONARY-EXPENSES
+               MOVE BP-DEBT-PAYMENTS TO DEBT-PAYMENTS
+               ADD DEBT-PAYMENTS TO TOTAL-MANDATORY-EXPENSES
+               MOVE BP-INSURANCE TO INSURANCE
+               ADD INSURANCE TO TOTAL-MANDATORY-EXPENSES
+               MOVE BP-SUBSCRIPTIONS TO SUBSCRIPTIONS
+               ADD SUBSCRIPTIONS TO TOTAL-DISCRETIONARY-EXPENSES
+               DISPLAY "Mandatory Expenses: $" TOTAL-MANDATORY-EXPENSES
+           ELSE
+               MOVE "Please enter you annual salary: "
+                   TO WS-BUDGET-PROMPT
+               CALL "NUMVALID" USING WS-BUDGET-PROMPT
+                   WS-BUDGET-NUM-BUFFER
+               MOVE WS-BUDGET-NUM-BUFFER TO ANNUAL-SALARY
+
+               MOVE "Enter your monthly rent amount: "
+                   TO WS-BUDGET-PROMPT
+               CALL "NUMVALID" USING WS-BUDGET-PROMPT
+                   WS-BUDGET-NUM-BUFFER
+               MOVE WS-BUDGET-NUM-BUFFER TO RENT
+               ADD RENT TO TOTAL-MANDATORY-EXPENSES
 
-           DISPLAY "Enter your monthly rent amount: ".
-           ACCEPT RENT.
-           ADD RENT TO TOTAL-MANDATORY-EXPENSES.
+               MOVE "Enter your monthly utilities amount: "
+                   TO WS-BUDGET-PROMPT
+               CALL "NUMVALID" USING WS-BUDGET-PROMPT
+                   WS-BUDGET-NUM-BUFFER
+               MOVE WS-BUDGET-NUM-BUFFER TO UTILITIES
+               ADD UTILITIES TO TOTAL-MANDATORY-EXPENSES
 
-           DISPLAY "Enter your monthly utilities amount: ".
-           ACCEPT UTILITIES.
-           ADD UTILITIES TO TOTAL-MANDATORY-EXPENSES
+               MOVE "Enter your monthly transportation amount: "
+                   TO WS-BUDGET-PROMPT
+               CALL "NUMVALID" USING WS-BUDGET-PROMPT
+                   WS-BUDGET-NUM-BUFFER
+               MOVE WS-BUDGET-NUM-BUFFER TO TRANSPORTATION
+               ADD TRANSPORTATION TO TOTAL-MANDATORY-EXPENSES
 
-           DISPLAY "Enter your monthly transportation amount: ".
-           ACCEPT TRANSPORTATION.
-           ADD TRANSPORTATION TO TOTAL-MANDATORY-EXPENSES.
+               MOVE "Enter your monthly groceries amount: "
+                   TO WS-BUDGET-PROMPT
+               CALL "NUMVALID" USING WS-BUDGET-PROMPT
+                   WS-BUDGET-NUM-BUFFER
+               MOVE WS-BUDGET-NUM-BUFFER TO GROCERIES
+               ADD GROCERIES TO TOTAL-MANDATORY-EXPENSES
 
-           DISPLAY "Enter your monthly groceries amount: ".
-           ACCEPT GROCERIES.
-           ADD GROCERIES TO TOTAL-MANDATORY-EXPENSES.
+               MOVE "Enter you monthly entertainment amount: "
+                   TO WS-BUDGET-PROMPT
+               CALL "NUMVALID" USING WS-BUDGET-PROMPT
+                   WS-BUDGET-NUM-BUFFER
+               MOVE WS-BUDGET-NUM-BUFFER TO ENTERTAINMENT
+               ADD ENTERTAINMENT TO TOTAL-DISCRETIONARY-EXPENSES
 
-           DISPLAY "Enter you monthly entertainment amount: ".
-           ACCEPT ENTERTAINMENT.
-           ADD ENTERTAINMENT TO TOTAL-DISCRETIONARY-EXPENSES.
+               MOVE "Enter your monthly debt payments amount: "
+                   TO WS-BUDGET-PROMPT
+               CALL "NUMVALID" USING WS-BUDGET-PROMPT
+                   WS-BUDGET-NUM-BUFFER
+               MOVE WS-BUDGET-NUM-BUFFER TO DEBT-PAYMENTS
+               ADD DEBT-PAYMENTS TO TOTAL-MANDATORY-EXPENSES
 
+               MOVE "Enter your monthly insurance premiums amount: "
+                   TO WS-BUDGET-PROMPT
+               CALL "NUMVALID" USING WS-BUDGET-PROMPT
+                   WS-BUDGET-NUM-BUFFER
+               MOVE WS-BUDGET-NUM-BUFFER TO INSURANCE
+               ADD INSURANCE TO TOTAL-MANDATORY-EXPENSES
 
-           DISPLAY "Mandatory Expenses: $" TOTAL-MANDATORY-EXPENSES.
+               MOVE "Enter your monthly subscriptions amount: "
+                   TO WS-BUDGET-PROMPT
+               CALL "NUMVALID" USING WS-BUDGET-PROMPT
+                   WS-BUDGET-NUM-BUFFER
+               MOVE WS-BUDGET-NUM-BUFFER TO SUBSCRIPTIONS
+               ADD SUBSCRIPTIONS TO TOTAL-DISCRETIONARY-EXPENSES
+
+               DISPLAY "Mandatory Expenses: $" TOTAL-MANDATORY-EXPENSES
+           END-IF.
 
        0200-CALCULATE-TOTAL-EXPENSES.
            ADD TOTAL-MANDATORY-EXPENSES TO TOTAL-EXPENSES.
@@ -86,11 +282,45 @@
            
           
                
+      *    LOADS THE HOUSEHOLD'S SAVINGS-GOAL PERCENTAGE FROM
+      *    savingsprofile.dat IF ONE IS ON FILE, OTHERWISE ASKS FOR
+      *    IT ONCE AND SAVES IT AS THE PROFILE FOR NEXT TIME.
+       0150-LOAD-SAVINGS-PROFILE.
+           OPEN INPUT SAVINGS-PROFILE-FILE
+           IF WS-SP-FILE-STATUS = "00"
+               READ SAVINGS-PROFILE-FILE
+                   NOT AT END
+                       MOVE SP-SAVINGS-GOAL-PCT TO WS-SAVINGS-GOAL-PCT
+               END-READ
+               CLOSE SAVINGS-PROFILE-FILE
+           ELSE
+               IF WS-BATCH-MODE = "Y"
+      *            UNATTENDED -- NOBODY IS THERE TO ANSWER A PROMPT,
+      *            SO KEEP THE DEFAULT GOAL INSTEAD OF ASKING.
+                   DISPLAY "NO SAVINGS PROFILE ON FILE. USING "
+                       "DEFAULT GOAL OF " WS-SAVINGS-GOAL-PCT "%."
+               ELSE
+                   DISPLAY "NO SAVINGS PROFILE ON FILE."
+                   MOVE SPACES TO WS-BUDGET-PROMPT
+                   STRING "ENTER YOUR TARGET SAVINGS PERCENT OF "
+                       "MONTHLY SALARY (E.G. 10): " DELIMITED BY SIZE
+                       INTO WS-BUDGET-PROMPT
+                   CALL "NUMVALID" USING WS-BUDGET-PROMPT
+                       WS-BUDGET-NUM-BUFFER
+                   MOVE WS-BUDGET-NUM-BUFFER TO WS-SAVINGS-GOAL-PCT
+                   MOVE WS-SAVINGS-GOAL-PCT TO SP-SAVINGS-GOAL-PCT
+                   OPEN OUTPUT SAVINGS-PROFILE-FILE
+                   WRITE SAVINGS-PROFILE-RECORD
+                   CLOSE SAVINGS-PROFILE-FILE
+               END-IF
+           END-IF.
+
        0400-BUDGET.
            EVALUATE TRUE
                WHEN TOTAL-EXPENSES > MONTHLY-SALARY
                    DISPLAY "You are overspending! You will go broke!"
-               WHEN SAVINGS < 0.1 * MONTHLY-SALARY
+               WHEN SAVINGS < (WS-SAVINGS-GOAL-PCT / 100)
+                       * MONTHLY-SALARY
                    DISPLAY "You are not saving enough."
                    DISPLAY "Consider reducing discretionary expenses."
                    PERFORM 0500-SPACES
@@ -105,3 +335,219 @@
            DISPLAY "                                                  ".
            DISPLAY "                                                  ".
            DISPLAY "                                                  ".
+
+      *    CAPTURES LAST MONTH'S PER-CATEGORY FIGURES (THE LAST
+      *    RECORD ON FILE BEFORE THIS MONTH'S IS APPENDED) SO THIS
+      *    MONTH'S ENTRIES CAN BE COMPARED AGAINST THEM.
+       0650-READ-LAST-MONTH.
+           MOVE "N" TO WS-HIST-EOF
+           MOVE "N" TO WS-HAVE-PRIOR-MONTH
+           OPEN INPUT BUDGET-HISTORY-FILE
+           IF WS-BH-FILE-STATUS = "00"
+               PERFORM UNTIL WS-HIST-EOF = "Y"
+                   READ BUDGET-HISTORY-FILE
+                       AT END
+                           MOVE "Y" TO WS-HIST-EOF
+                       NOT AT END
+                           MOVE "Y" TO WS-HAVE-PRIOR-MONTH
+                           MOVE BH-RENT TO WS-PRIOR-RENT
+                           MOVE BH-UTILITIES TO WS-PRIOR-UTILITIES
+                           MOVE BH-TRANSPORTATION
+                               TO WS-PRIOR-TRANSPORTATION
+                           MOVE BH-GROCERIES TO WS-PRIOR-GROCERIES
+                           MOVE BH-ENTERTAINMENT
+                               TO WS-PRIOR-ENTERTAINMENT
+                           MOVE BH-DEBT-PAYMENTS
+                               TO WS-PRIOR-DEBT-PAYMENTS
+                           MOVE BH-INSURANCE
+                               TO WS-PRIOR-INSURANCE
+                           MOVE BH-SUBSCRIPTIONS
+                               TO WS-PRIOR-SUBSCRIPTIONS
+                   END-READ
+               END-PERFORM
+               CLOSE BUDGET-HISTORY-FILE
+           END-IF.
+
+      *    COMPARES THIS MONTH'S CATEGORY AMOUNTS AGAINST LAST
+      *    MONTH'S AND FLAGS ANY CATEGORY THAT MOVED BY MORE THAN
+      *    WS-VARIANCE-THRESHOLD-PCT PERCENT.
+       0680-VARIANCE-REPORT.
+           IF WS-HAVE-PRIOR-MONTH = "N"
+               DISPLAY "NO PRIOR MONTH ON FILE - SKIPPING VARIANCE "
+                   "REPORT."
+           ELSE
+               DISPLAY " "
+               DISPLAY "----- CATEGORY VARIANCE VS. LAST MONTH -----"
+               SUBTRACT WS-PRIOR-RENT FROM RENT GIVING WS-VAR-AMOUNT
+               IF WS-PRIOR-RENT NOT = 0
+                   COMPUTE WS-VAR-PCT ROUNDED =
+                       WS-VAR-AMOUNT * 100 / WS-PRIOR-RENT
+               ELSE
+                   MOVE 100 TO WS-VAR-PCT
+               END-IF
+               PERFORM 0685-SHOW-VARIANCE-LINE
+               DISPLAY "RENT           " WS-PRIOR-RENT " -> " RENT
+                   "  (" WS-VAR-PCT "%)" WS-VARIANCE-FLAG
+
+               SUBTRACT WS-PRIOR-UTILITIES FROM UTILITIES
+                   GIVING WS-VAR-AMOUNT
+               IF WS-PRIOR-UTILITIES NOT = 0
+                   COMPUTE WS-VAR-PCT ROUNDED =
+                       WS-VAR-AMOUNT * 100 / WS-PRIOR-UTILITIES
+               ELSE
+                   MOVE 100 TO WS-VAR-PCT
+               END-IF
+               PERFORM 0685-SHOW-VARIANCE-LINE
+               DISPLAY "UTILITIES      " WS-PRIOR-UTILITIES " -> "
+                   UTILITIES "  (" WS-VAR-PCT "%)" WS-VARIANCE-FLAG
+
+               SUBTRACT WS-PRIOR-TRANSPORTATION FROM TRANSPORTATION
+                   GIVING WS-VAR-AMOUNT
+               IF WS-PRIOR-TRANSPORTATION NOT = 0
+                   COMPUTE WS-VAR-PCT ROUNDED =
+                       WS-VAR-AMOUNT * 100 / WS-PRIOR-TRANSPORTATION
+               ELSE
+                   MOVE 100 TO WS-VAR-PCT
+               END-IF
+               PERFORM 0685-SHOW-VARIANCE-LINE
+               DISPLAY "TRANSPORTATION " WS-PRIOR-TRANSPORTATION
+                   " -> " TRANSPORTATION "  (" WS-VAR-PCT "%)"
+                   WS-VARIANCE-FLAG
+
+               SUBTRACT WS-PRIOR-GROCERIES FROM GROCERIES
+                   GIVING WS-VAR-AMOUNT
+               IF WS-PRIOR-GROCERIES NOT = 0
+                   COMPUTE WS-VAR-PCT ROUNDED =
+                       WS-VAR-AMOUNT * 100 / WS-PRIOR-GROCERIES
+               ELSE
+                   MOVE 100 TO WS-VAR-PCT
+               END-IF
+               PERFORM 0685-SHOW-VARIANCE-LINE
+               DISPLAY "GROCERIES      " WS-PRIOR-GROCERIES " -> "
+                   GROCERIES "  (" WS-VAR-PCT "%)" WS-VARIANCE-FLAG
+
+               SUBTRACT WS-PRIOR-ENTERTAINMENT FROM ENTERTAINMENT
+                   GIVING WS-VAR-AMOUNT
+               IF WS-PRIOR-ENTERTAINMENT NOT = 0
+                   COMPUTE WS-VAR-PCT ROUNDED =
+                       WS-VAR-AMOUNT * 100 / WS-PRIOR-ENTERTAINMENT
+               ELSE
+                   MOVE 100 TO WS-VAR-PCT
+               END-IF
+               PERFORM 0685-SHOW-VARIANCE-LINE
+               DISPLAY "ENTERTAINMENT  " WS-PRIOR-ENTERTAINMENT
+                   " -> " ENTERTAINMENT "  (" WS-VAR-PCT "%)"
+                   WS-VARIANCE-FLAG
+
+               SUBTRACT WS-PRIOR-DEBT-PAYMENTS FROM DEBT-PAYMENTS
+                   GIVING WS-VAR-AMOUNT
+               IF WS-PRIOR-DEBT-PAYMENTS NOT = 0
+                   COMPUTE WS-VAR-PCT ROUNDED =
+                       WS-VAR-AMOUNT * 100 / WS-PRIOR-DEBT-PAYMENTS
+               ELSE
+                   MOVE 100 TO WS-VAR-PCT
+               END-IF
+               PERFORM 0685-SHOW-VARIANCE-LINE
+               DISPLAY "DEBT PAYMENTS  " WS-PRIOR-DEBT-PAYMENTS
+                   " -> " DEBT-PAYMENTS "  (" WS-VAR-PCT "%)"
+                   WS-VARIANCE-FLAG
+
+               SUBTRACT WS-PRIOR-INSURANCE FROM INSURANCE
+                   GIVING WS-VAR-AMOUNT
+               IF WS-PRIOR-INSURANCE NOT = 0
+                   COMPUTE WS-VAR-PCT ROUNDED =
+                       WS-VAR-AMOUNT * 100 / WS-PRIOR-INSURANCE
+               ELSE
+                   MOVE 100 TO WS-VAR-PCT
+               END-IF
+               PERFORM 0685-SHOW-VARIANCE-LINE
+               DISPLAY "INSURANCE      " WS-PRIOR-INSURANCE " -> "
+                   INSURANCE "  (" WS-VAR-PCT "%)" WS-VARIANCE-FLAG
+
+               SUBTRACT WS-PRIOR-SUBSCRIPTIONS FROM SUBSCRIPTIONS
+                   GIVING WS-VAR-AMOUNT
+               IF WS-PRIOR-SUBSCRIPTIONS NOT = 0
+                   COMPUTE WS-VAR-PCT ROUNDED =
+                       WS-VAR-AMOUNT * 100 / WS-PRIOR-SUBSCRIPTIONS
+               ELSE
+                   MOVE 100 TO WS-VAR-PCT
+               END-IF
+               PERFORM 0685-SHOW-VARIANCE-LINE
+               DISPLAY "SUBSCRIPTIONS  " WS-PRIOR-SUBSCRIPTIONS
+                   " -> " SUBSCRIPTIONS "  (" WS-VAR-PCT "%)"
+                   WS-VARIANCE-FLAG
+           END-IF.
+
+       0685-SHOW-VARIANCE-LINE.
+           IF FUNCTION ABS(WS-VAR-PCT) > WS-VARIANCE-THRESHOLD-PCT
+               MOVE " <-- FLAGGED" TO WS-VARIANCE-FLAG
+           ELSE
+               MOVE SPACES TO WS-VARIANCE-FLAG
+           END-IF.
+
+       0600-SAVE-TO-HISTORY.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           OPEN EXTEND BUDGET-HISTORY-FILE
+           IF WS-BH-FILE-STATUS NOT = "00"
+      *        HISTORY FILE DOES NOT EXIST YET - CREATE IT, THEN
+      *        RE-OPEN FOR EXTEND SO THIS ENTRY IS ACTUALLY WRITTEN.
+               OPEN OUTPUT BUDGET-HISTORY-FILE
+               CLOSE BUDGET-HISTORY-FILE
+               OPEN EXTEND BUDGET-HISTORY-FILE
+           END-IF
+           MOVE WS-TODAY               TO BH-DATE
+           MOVE ANNUAL-SALARY          TO BH-ANNUAL-SALARY
+           MOVE RENT                   TO BH-RENT
+           MOVE UTILITIES              TO BH-UTILITIES
+           MOVE TRANSPORTATION         TO BH-TRANSPORTATION
+           MOVE GROCERIES              TO BH-GROCERIES
+           MOVE ENTERTAINMENT          TO BH-ENTERTAINMENT
+           MOVE DEBT-PAYMENTS          TO BH-DEBT-PAYMENTS
+           MOVE INSURANCE              TO BH-INSURANCE
+           MOVE SUBSCRIPTIONS          TO BH-SUBSCRIPTIONS
+           MOVE TOTAL-EXPENSES         TO BH-TOTAL-EXPENSES
+           MOVE SAVINGS                TO BH-SAVINGS
+           WRITE BUDGET-HISTORY-RECORD
+           CLOSE BUDGET-HISTORY-FILE.
+
+      *    LINES UP THE LAST 12 MONTHS ON FILE SIDE BY SIDE SO WE CAN
+      *    SEE WHETHER SPENDING OR SAVINGS IS TRENDING UP OR DOWN.
+       0700-TREND-REPORT.
+           MOVE 0 TO WS-MONTH-COUNT
+           MOVE "N" TO WS-HIST-EOF
+           OPEN INPUT BUDGET-HISTORY-FILE
+           IF WS-BH-FILE-STATUS = "00"
+               PERFORM UNTIL WS-HIST-EOF = "Y"
+                   READ BUDGET-HISTORY-FILE
+                       AT END
+                           MOVE "Y" TO WS-HIST-EOF
+                       NOT AT END
+                           IF WS-MONTH-COUNT < 12
+                               ADD 1 TO WS-MONTH-COUNT
+                           ELSE
+                               PERFORM VARYING K FROM 1 BY 1
+                                       UNTIL K > 11
+                                   MOVE MH-DATE(K + 1) TO MH-DATE(K)
+                                   MOVE MH-TOTAL-EXPENSES(K + 1)
+                                       TO MH-TOTAL-EXPENSES(K)
+                                   MOVE MH-SAVINGS(K + 1)
+                                       TO MH-SAVINGS(K)
+                               END-PERFORM
+                           END-IF
+                           MOVE BH-DATE
+                               TO MH-DATE(WS-MONTH-COUNT)
+                           MOVE BH-TOTAL-EXPENSES
+                               TO MH-TOTAL-EXPENSES(WS-MONTH-COUNT)
+                           MOVE BH-SAVINGS
+                               TO MH-SAVINGS(WS-MONTH-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE BUDGET-HISTORY-FILE
+               DISPLAY " "
+               DISPLAY "----- MONTHLY BUDGET TREND -----"
+               DISPLAY "DATE      TOTAL-EXPENSES  SAVINGS"
+               PERFORM VARYING K FROM 1 BY 1 UNTIL K > WS-MONTH-COUNT
+                   DISPLAY MH-DATE(K) "  " MH-TOTAL-EXPENSES(K)
+                       "           " MH-SAVINGS(K)
+               END-PERFORM
+           END-IF.
